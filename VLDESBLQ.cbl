@@ -0,0 +1,105 @@
+000010******************************************************************
+000020* PROGRAM:  VLDESBLQ
+000030* AUTHOR:   J. MOTA - SEGURANCA DE ACESSOS
+000040* INSTALLATION: DEPARTAMENTO DE TECNOLOGIA
+000050* DATE-WRITTEN: 09/08/26
+000060* DATE-COMPILED:
+000070* PURPOSE:  SUPERVISOR OVERRIDE UTILITY. A USER-ID LOCKED BY
+000080*           VLBLOQ AFTER TOO MANY FAILED VALIDATION ATTEMPTS
+000090*           STAYS LOCKED IN VLCRED UNTIL A SUPERVISOR RUNS THIS
+000100*           PROGRAM AND CLEARS IT - THERE IS NO SELF-SERVICE
+000110*           UNLOCK.
+000120* TECTONICS: COBC
+000130******************************************************************
+000140* MODIFICATION HISTORY
+000150* DATE      INIT DESCRIPTION
+000160* 09/08/26  JM   ORIGINAL PROGRAM.
+000170* 09/08/26  JM   ADDED FILE STATUS CHECKS ON THE OPEN AND ON THE
+000180*                REWRITE - A MISSING VLCRED OR A REWRITE THAT
+000190*                FAILS PARTWAY USED TO LOOK THE SAME AS A
+000200*                SUCCESSFUL UNLOCK.
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. VLDESBLQ.
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT VL-CREDENCIAIS ASSIGN TO "VLCRED"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS VL-CRED-USER-ID
+000310         FILE STATUS IS VL-FS-CREDENCIAIS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  VL-CREDENCIAIS.
+000350     COPY VLCRED.
+000360
+000370 WORKING-STORAGE SECTION.
+000380 COPY VLWORK.
+000390
+000400 PROCEDURE DIVISION.
+000410
+000420 0000-MAINLINE.
+000430
+000440     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT
+000450
+000460     PERFORM 2000-DESBLOQUEAR THRU 2000-EXIT
+000470
+000480     PERFORM 9000-TERMINAR THRU 9000-EXIT
+000490
+000500     GOBACK.
+000510
+000520 1000-INICIALIZACAO.
+000530
+000540     OPEN I-O VL-CREDENCIAIS
+000550     IF VL-FS-CREDENCIAIS NOT = "00"
+000560         DISPLAY "VLDESBLQ - ERRO A ABRIR VLCRED. FILE STATUS: "
+000570             VL-FS-CREDENCIAIS
+000580         STOP RUN
+000590     END-IF.
+000600
+000610 1000-EXIT.
+000620     EXIT.
+000630
+000640 2000-DESBLOQUEAR.
+000650
+000660     DISPLAY "MANUTENCAO DE BLOQUEIOS DE CONTA - VLCRED"
+000670     DISPLAY "USER-ID A DESBLOQUEAR: "
+000680     ACCEPT  WS-USER-ID
+000690
+000700     MOVE WS-USER-ID TO VL-CRED-USER-ID
+000710     READ VL-CREDENCIAIS
+000720         INVALID KEY
+000730             MOVE "N" TO VL-REGISTO-ENCONTRADO
+000740         NOT INVALID KEY
+000750             MOVE "S" TO VL-REGISTO-ENCONTRADO
+000760     END-READ
+000770
+000780     EVALUATE TRUE
+000790         WHEN NOT VL-REGISTO-ENCONTRADO-SIM
+000800             DISPLAY "USER-ID NAO ENCONTRADO EM VLCRED."
+000810         WHEN NOT VL-CRED-BLOQUEADO-SIM
+000820             DISPLAY "CONTA NAO ESTA BLOQUEADA - NADA A FAZER."
+000830         WHEN OTHER
+000840             MOVE "N" TO VL-CRED-BLOQUEADO
+000850             MOVE 0   TO VL-CRED-TENTATIVAS-FALHA
+000860             REWRITE VL-CREDENCIAL-REGISTO
+000870             IF VL-FS-CREDENCIAIS NOT = "00"
+000880                 DISPLAY "ERRO A GRAVAR EM VLCRED. FILE STATUS: "
+000890                     VL-FS-CREDENCIAIS
+000900                 STOP RUN
+000910             END-IF
+000920             DISPLAY "CONTA DESBLOQUEADA PELO SUPERVISOR."
+000930     END-EVALUATE.
+000940
+000950 2000-EXIT.
+000960     EXIT.
+000970
+000980 9000-TERMINAR.
+000990
+001000     CLOSE VL-CREDENCIAIS.
+001010
+001020 9000-EXIT.
+001030     EXIT.
+001040
+001050 END PROGRAM VLDESBLQ.
