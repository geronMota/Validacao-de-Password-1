@@ -0,0 +1,495 @@
+000010******************************************************************
+000020* PROGRAM:  VLMAIL2
+000030* AUTHOR:   J. MOTA - SEGURANCA DE ACESSOS
+000040* INSTALLATION: DEPARTAMENTO DE TECNOLOGIA
+000050* DATE-WRITTEN: 09/08/26
+000060* DATE-COMPILED:
+000070* PURPOSE:  BATCH DRIVER FOR MASS PASSWORD RESETS. READS A
+000080*           TRANSACTION FILE OF USER-ID / PROPOSED PASSWORD
+000090*           PAIRS, RUNS EACH ONE THROUGH THE SAME COMPOSITION
+000100*           CHECKS AS VLMAIL1'S VALIDAR-SENHA, AND WRITES AN
+000110*           ACCEPT/REJECT RESULT FILE FOR THE PROVISIONING TEAM
+000120*           TO ACT ON OVERNIGHT WITHOUT A 3270 SESSION.
+000130* TECTONICS: COBC
+000140******************************************************************
+000150* MODIFICATION HISTORY
+000160* DATE      INIT DESCRIPTION
+000170* 09/08/26  JM   ORIGINAL BATCH DRIVER.
+000180* 09/08/26  JM   POLICY RECORD (VLPOLCY) NOW READ AT START OF
+000190*                RUN, SAME AS VLMAIL1 - COMPOSITION CHECK MOVED
+000200*                TO THE SHARED VLCHECK COPY MEMBER.
+000210* 09/08/26  JM   EVERY TRANSACTION, ACCEPTED OR REJECTED, IS NOW
+000220*                ALSO WRITTEN TO THE VLAUDIT AUDIT TRAIL (SEE
+000230*                VLAUDGRV) SO BATCH RESETS SHOW UP IN THE SAME
+000240*                ACCESS-CONTROL REVIEW AS THE ONLINE PATH.
+000250* 09/08/26  JM   VALIDAR-SENHA NOW ALSO CHECKS PASSWORD HISTORY
+000260*                (SEE VLHISTCK/VLHISTGRV) SO A BATCH RESET CANNOT
+000270*                PUT A USER BACK ON ONE OF THEIR LAST PASSWORDS.
+000280* 09/08/26  JM   VALIDAR-SENHA NOW ALSO REJECTS ANY PASSWORD
+000290*                FOUND IN THE VLDICT BANNED-PASSWORD DICTIONARY
+000300*                (SEE VLDICTCK) SO A BATCH RESET CANNOT PUT A
+000310*                USER ON AN OBVIOUS GUESS EITHER.
+000320* 09/08/26  JM   3000-VALIDAR-SENHA NO LONGER CARRIES ITS OWN
+000330*                COPY OF THE CHECK - IT NOW CALLS THE VLVALID1
+000340*                SUBPROGRAM (SEE VLVALIDC), THE SAME ONE VLMAIL1
+000350*                CALLS, SO THE BATCH PATH AND THE ONLINE PATH CAN
+000360*                NEVER DRIFT APART. VL-DICIONARIO IS NOW OWNED BY
+000370*                VLVALID1, NOT HERE.
+000380* 09/08/26  JM   ADDED CHECKPOINT/RESTART: A VLCKPT RECORD IS
+000390*                WRITTEN EVERY VL-CKPT-INTERVALO TRANSACTIONS
+000400*                (SEE 7500-GRAVAR-CHECKPOINT) SO A RUN THAT ABENDS
+000410*                PARTWAY THROUGH A LARGE VLTRAN FILE CAN BE
+000420*                RESTARTED AND PICK UP AFTER THE LAST CHECKPOINT
+000430*                INSTEAD OF REREADING THE FILE. VL-RESULTADOS
+000440*                NOW OPENS EXTEND RATHER THAN OUTPUT SO A RESTART
+000450*                APPENDS TO THE PRIOR RUN'S RESULTS INSTEAD OF
+000460*                OVERWRITING THEM.
+000470* 09/08/26  JM   7500-GRAVAR-CHECKPOINT NOW RUNS AFTER EVERY
+000480*                TRANSACTION INSTEAD OF EVERY VL-CKPT-INTERVALO OF
+000490*                THEM - A RESTART AFTER AN ABEND COULD OTHERWISE
+000500*                REPLAY UP TO 99 ALREADY-ACCEPTED TRANSACTIONS
+000510*                AGAINST A VLHIST RECORD THAT ALREADY HELD THEM,
+000520*                TURNING AN ACCEPTED RESET INTO A SPURIOUS
+000530*                "HISTORICO" REJECTION ON RESTART.
+000540* 09/08/26  JM   ADDED FILE STATUS CHECKS ON EVERY OPEN AND ON THE
+000550*                CREDENTIAL/HISTORY/CHECKPOINT WRITES - A MISSING
+000560*                OR UNREADABLE POLICY/TRANSACTION/CREDENTIAL FILE
+000570*                USED TO FAIL SILENTLY.
+000580* 09/08/26  JM   THIS BATCH PATH NOW ALSO OWNS VL-CREDENCIAIS (SEE
+000590*                VLGRAVA) AND CHECKS THE LOCKOUT STATE (SEE
+000600*                VLBLOQ) BEFORE VALIDATING, SAME AS VLMAIL1 - A
+000610*                BATCH RESET USED TO UPDATE VLHIST WITHOUT EVER
+000620*                TOUCHING VLCRED, AND COULD SILENTLY "RESET" A
+000630*                SUPERVISOR-LOCKED ACCOUNT.
+000640* 09/08/26  JM   7500-GRAVAR-CHECKPOINT NOW RUNS RIGHT AFTER THE
+000650*                VLCRED/VLHIST (OR VLBLOQ) UPDATE FOR THIS
+000660*                TRANSACTION INSTEAD OF AFTER THE VLRSLT WRITE -
+000670*                AN ABEND BETWEEN THE PERMANENT UPDATE AND THE OLD,
+000680*                LATER CHECKPOINT POINT LEFT VLCRED/VLHIST ALREADY
+000690*                HOLDING THIS TRANSACTION'S EFFECT BUT THE
+000700*                CHECKPOINT STILL POINTING AT THE PRIOR ONE, SO A
+000710*                RESTART REPLAYED IT: THE REPLAYED PASSWORD THEN
+000720*                MATCHED ITS OWN JUST-WRITTEN VLHIST SLOT, REJECTED
+000730*                AS "HISTORICO", AND COULD EVEN TRIP THE LOCKOUT
+000740*                COUNTER FOR A CHANGE THAT HAD ALREADY SUCCEEDED.
+000750*                WORST CASE NOW, IF AN ABEND LANDS BETWEEN THE
+000760*                CHECKPOINT AND THE VLRSLT WRITE THAT FOLLOWS IT,
+000770*                IS A MISSING VLRSLT ROW FOR ONE ALREADY-APPLIED
+000780*                TRANSACTION - VLCRED/VLHIST ARE NEVER REPLAYED
+000790*                AGAINST THEMSELVES.
+000800******************************************************************
+000810 IDENTIFICATION DIVISION.
+000820 PROGRAM-ID. VLMAIL2.
+000830 ENVIRONMENT DIVISION.
+000840 INPUT-OUTPUT SECTION.
+000850 FILE-CONTROL.
+000860     SELECT VL-POLITICA ASSIGN TO "VLPOLCY"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS VL-FS-POLITICA.
+000890
+000900     SELECT VL-TRANSACOES ASSIGN TO "VLTRAN"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS VL-FS-TRANSACOES.
+000930
+000940     SELECT VL-RESULTADOS ASSIGN TO "VLRSLT"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS VL-FS-RESULTADOS.
+000970
+000980     SELECT VL-AUDITORIA ASSIGN TO "VLAUDIT"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS VL-FS-AUDITORIA.
+001010
+001020     SELECT VL-CREDENCIAIS ASSIGN TO "VLCRED"
+001030         ORGANIZATION IS INDEXED
+001040         ACCESS MODE IS DYNAMIC
+001050         RECORD KEY IS VL-CRED-USER-ID
+001060         FILE STATUS IS VL-FS-CREDENCIAIS.
+001070
+001080     SELECT VL-HISTORICO ASSIGN TO "VLHIST"
+001090         ORGANIZATION IS INDEXED
+001100         ACCESS MODE IS DYNAMIC
+001110         RECORD KEY IS VL-HIST-USER-ID
+001120         FILE STATUS IS VL-FS-HISTORICO.
+001130
+001140     SELECT VL-CHECKPOINT ASSIGN TO "VLCKPT"
+001150         ORGANIZATION IS LINE SEQUENTIAL
+001160         FILE STATUS IS VL-FS-CHECKPOINT.
+001170 DATA DIVISION.
+001180 FILE SECTION.
+001190 FD  VL-POLITICA
+001200     RECORDING MODE IS F.
+001210 01  VL-POLITICA-LINHA               PIC X(52).
+001220
+001230 FD  VL-TRANSACOES
+001240     RECORDING MODE IS F.
+001250     COPY VLTRAN.
+001260 FD  VL-RESULTADOS
+001270     RECORDING MODE IS F.
+001280     COPY VLRSLT.
+001290
+001300 FD  VL-AUDITORIA
+001310     RECORDING MODE IS F.
+001320     COPY VLAUDIT.
+001330
+001340 FD  VL-CREDENCIAIS.
+001350     COPY VLCRED.
+001360
+001370 FD  VL-HISTORICO.
+001380     COPY VLHIST.
+001390
+001400 FD  VL-CHECKPOINT
+001410     RECORDING MODE IS F.
+001420     COPY VLCKPT.
+001430 WORKING-STORAGE SECTION.
+001440 COPY VLWORK.
+001450 COPY VLVALID.
+001460
+001470 77  VL-FS-TRANSACOES                PIC X(02).
+001480 77  VL-FS-RESULTADOS                PIC X(02).
+001490 77  VL-FIM-FICHEIRO                 PIC X(01)   VALUE "N".
+001500     88  VL-FIM-FICHEIRO-SIM             VALUE "S".
+001510
+001520 77  VL-TOTAL-LIDOS                  PIC 9(08) COMP VALUE 0.
+001530 77  VL-TOTAL-ACEITES                PIC 9(08) COMP VALUE 0.
+001540 77  VL-TOTAL-REJEITADOS             PIC 9(08) COMP VALUE 0.
+001550
+001560 77  VL-FS-CHECKPOINT                PIC X(02).
+001570 77  VL-CKPT-ENCONTRADO              PIC X(01)   VALUE "N".
+001580     88  VL-CKPT-ENCONTRADO-SIM          VALUE "S".
+001590
+001600 PROCEDURE DIVISION.
+001610
+001620 0000-MAINLINE.
+001630
+001640     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT
+001650
+001660     PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+001670         UNTIL VL-FIM-FICHEIRO-SIM
+001680
+001690     PERFORM 8000-TERMINAR THRU 8000-EXIT
+001700
+001710     GOBACK.
+001720
+001730 1000-INICIALIZACAO.
+001740
+001750     OPEN INPUT VL-POLITICA
+001760     IF VL-FS-POLITICA NOT = "00"
+001770         DISPLAY "VLMAIL2 - ERRO A ABRIR VLPOLCY. FILE STATUS: "
+001780             VL-FS-POLITICA
+001790         STOP RUN
+001800     END-IF
+001810
+001820     READ VL-POLITICA INTO VL-POLITICA-REGISTO
+001830         AT END
+001840            DISPLAY "VLMAIL2 - VLPOLCY SEM REGISTO DE POLITICA."
+001850             STOP RUN
+001860     END-READ
+001870     CLOSE VL-POLITICA
+001880
+001890     PERFORM 1015-VALIDAR-POLITICA THRU 1015-EXIT
+001900
+001910     OPEN INPUT VL-TRANSACOES
+001920     IF VL-FS-TRANSACOES NOT = "00"
+001930         DISPLAY "VLMAIL2 - ERRO A ABRIR VLTRAN. FILE STATUS: "
+001940             VL-FS-TRANSACOES
+001950         STOP RUN
+001960     END-IF
+001970
+001980     PERFORM 1050-DETETAR-CHECKPOINT THRU 1050-EXIT
+001990
+002000     IF VL-CKPT-ENCONTRADO-SIM
+002010         OPEN EXTEND VL-RESULTADOS
+002020     ELSE
+002030         OPEN OUTPUT VL-RESULTADOS
+002040     END-IF
+002050     IF VL-FS-RESULTADOS NOT = "00"
+002060         DISPLAY "VLMAIL2 - ERRO A ABRIR VLRSLT. FILE STATUS: "
+002070             VL-FS-RESULTADOS
+002080         STOP RUN
+002090     END-IF
+002100
+002110     OPEN I-O VL-CREDENCIAIS
+002120     IF VL-FS-CREDENCIAIS NOT = "00"
+002130         DISPLAY "VLMAIL2 - ERRO A ABRIR VLCRED. FILE STATUS: "
+002140             VL-FS-CREDENCIAIS
+002150         STOP RUN
+002160     END-IF
+002170
+002180     OPEN I-O VL-HISTORICO
+002190     IF VL-FS-HISTORICO NOT = "00"
+002200         DISPLAY "VLMAIL2 - ERRO A ABRIR VLHIST. FILE STATUS: "
+002210             VL-FS-HISTORICO
+002220         STOP RUN
+002230     END-IF
+002240
+002250     OPEN EXTEND VL-AUDITORIA
+002260     IF VL-FS-AUDITORIA NOT = "00"
+002270         DISPLAY "VLMAIL2 - ERRO A ABRIR VLAUDIT. FILE STATUS: "
+002280             VL-FS-AUDITORIA
+002290         STOP RUN
+002300     END-IF
+002310
+002320     MOVE "I" TO VLVALID-FUNCAO
+002330     CALL "VLVALID1" USING VLVALID-PARAMETROS
+002340
+002350     PERFORM 1100-RESTART-CHECKPOINT THRU 1100-EXIT.
+002360
+002370 1000-EXIT.
+002380     EXIT.
+002390
+002400******************************************************************
+002410* 1050-DETETAR-CHECKPOINT LOOKS FOR A CHECKPOINT LEFT BEHIND BY AN
+002420* ABENDED RUN AND, IF ONE IS FOUND, SETS VL-CKPT-ENCONTRADO-SIM SO
+002430* 1000-INICIALIZACAO AND 1100-RESTART-CHECKPOINT KNOW TO RESTART
+002440* RATHER THAN BEGIN A FRESH RUN. A MISSING VLCKPT (FILE STATUS 35)
+002450* JUST MEANS THIS IS A FRESH RUN, NOT AN ERROR - ANYTHING ELSE IS
+002460* WORTH A WARNING, BUT NOT WORTH ABORTING OVER, SINCE THE WORST
+002470* CASE IS A FULL REREAD OF VL-TRANSACOES INSTEAD OF A RESTART.
+002480******************************************************************
+002490 1050-DETETAR-CHECKPOINT.
+002500
+002510     MOVE SPACES TO VL-CKPT-USER-ID
+002520
+002530     OPEN INPUT VL-CHECKPOINT
+002540     IF VL-FS-CHECKPOINT NOT = "00" AND
+002550        VL-FS-CHECKPOINT NOT = "35"
+002560        DISPLAY "VLMAIL2 - AVISO: ERRO A ABRIR VLCKPT. STATUS: "
+002570             VL-FS-CHECKPOINT
+002580     END-IF
+002590     READ VL-CHECKPOINT
+002600         AT END
+002610             CONTINUE
+002620     END-READ
+002630     CLOSE VL-CHECKPOINT
+002640
+002650     IF VL-CKPT-USER-ID NOT = SPACES
+002660         MOVE "S" TO VL-CKPT-ENCONTRADO
+002670     END-IF.
+002680
+002690 1050-EXIT.
+002700     EXIT.
+002710
+002720******************************************************************
+002730* 1100-RESTART-CHECKPOINT ACTS ON WHAT 1050-DETETAR-CHECKPOINT
+002740* FOUND. IF A CHECKPOINT WAS FOUND, THE RUNNING TOTALS ARE
+002750* RESTORED AND VL-TRANSACOES IS FAST-FORWARDED PAST EVERY
+002760* TRANSACTION ALREADY PROCESSED BEFORE THE ABEND; OTHERWISE, JUST
+002770* A NORMAL FIRST RUN AND ONLY THE USUAL PRIMING READ IS DONE.
+002780******************************************************************
+002790 1100-RESTART-CHECKPOINT.
+002800
+002810     IF VL-CKPT-ENCONTRADO-SIM
+002820         MOVE VL-CKPT-TOTAL-LIDOS      TO VL-TOTAL-LIDOS
+002830         MOVE VL-CKPT-TOTAL-ACEITES    TO VL-TOTAL-ACEITES
+002840         MOVE VL-CKPT-TOTAL-REJEITADOS TO VL-TOTAL-REJEITADOS
+002850         PERFORM 1200-AVANCAR-PARA-CHECKPOINT THRU 1200-EXIT
+002860     ELSE
+002870         PERFORM 2900-LER-TRANSACAO THRU 2900-EXIT
+002880     END-IF.
+002890
+002900 1100-EXIT.
+002910     EXIT.
+002920
+002930******************************************************************
+002940* 1200-AVANCAR-PARA-CHECKPOINT SKIPS BACK OVER THE TRANSACTIONS
+002950* ALREADY REFLECTED IN THE RESTORED TOTALS, THEN DOES THE SAME
+002960* PRIMING READ 1000-INICIALIZACAO DOES FOR A FRESH RUN,
+002970* LEAVING VL-TRANSACOES POSITIONED AT THE FIRST UNPROCESSED RECORD
+002980******************************************************************
+002990 1200-AVANCAR-PARA-CHECKPOINT.
+003000
+003010     PERFORM 1210-SALTAR-TRANSACAO THRU 1210-EXIT
+003020         VL-CKPT-TOTAL-LIDOS TIMES
+003030
+003040     PERFORM 2900-LER-TRANSACAO THRU 2900-EXIT.
+003050
+003060 1200-EXIT.
+003070     EXIT.
+003080
+003090 1210-SALTAR-TRANSACAO.
+003100
+003110     PERFORM 2900-LER-TRANSACAO THRU 2900-EXIT.
+003120
+003130 1210-EXIT.
+003140     EXIT.
+003150
+003160******************************************************************
+003170* 2000-PROCESSAR-LOTE MIRRORS VLMAIL1'S 2000-PROCESSA-PASSWORD -
+003180* LOCKOUT CHECK FIRST, THEN COMPOSITION/HISTORY/DICTIONARY, THEN
+003190* AUDIT, THEN ON ACCEPT BOTH VLCRED AND VLHIST ARE UPDATED
+003200* SO THE TWO FILES NEVER DISAGREE ABOUT A USER'S CURRENT PASSWORD.
+003210******************************************************************
+003220 2000-PROCESSAR-LOTE.
+003230
+003240     ADD 1 TO VL-TOTAL-LIDOS
+003250
+003260     MOVE VL-TRAN-USER-ID  TO VL-RES-USER-ID
+003270     MOVE VL-TRAN-USER-ID  TO WS-USER-ID
+003280     MOVE VL-TRAN-PASSWORD TO WS-USER-PASSWORD
+003290
+003300     PERFORM 3400-VERIFICAR-BLOQUEIO THRU 3400-EXIT
+003310
+003320     IF VL-CRED-BLOQUEADO-SIM
+003330         MOVE "N"         TO VERIFICA
+003340         MOVE "BLOQUEADO" TO VL-REGRA-FALHA
+003350     ELSE
+003360         PERFORM 3000-VALIDAR-SENHA THRU 3000-EXIT
+003370     END-IF
+003380
+003390     PERFORM 6000-REGISTAR-AUDITORIA THRU 6000-EXIT
+003400
+003410     IF VERIFICA-OK
+003420         MOVE "S" TO VL-RES-STATUS
+003430         MOVE SPACES TO VL-RES-REGRA-FALHA
+003440         PERFORM 7000-GRAVAR-CREDENCIAL THRU 7000-EXIT
+003450         PERFORM 7300-ATUALIZAR-HISTORICO THRU 7300-EXIT
+003460         ADD 1 TO VL-TOTAL-ACEITES
+003470     ELSE
+003480         MOVE "N" TO VL-RES-STATUS
+003490         MOVE VL-REGRA-FALHA TO VL-RES-REGRA-FALHA
+003500         IF VL-REGRA-FALHA NOT = "BLOQUEADO"
+003510             PERFORM 7400-REGISTAR-TENTATIVA THRU 7400-EXIT
+003520         END-IF
+003530         ADD 1 TO VL-TOTAL-REJEITADOS
+003540     END-IF
+003550
+003560     PERFORM 7500-GRAVAR-CHECKPOINT THRU 7500-EXIT
+003570
+003580     WRITE VL-RESULTADO-REGISTO
+003590     IF VL-FS-RESULTADOS NOT = "00"
+003600        DISPLAY "VLMAIL2 - ERRO A ESCREVER EM VLRSLT. STATUS: "
+003610             VL-FS-RESULTADOS
+003620         STOP RUN
+003630     END-IF
+003640
+003650     PERFORM 2900-LER-TRANSACAO THRU 2900-EXIT.
+003660
+003670 2000-EXIT.
+003680     EXIT.
+003690
+003700 2900-LER-TRANSACAO.
+003710
+003720     READ VL-TRANSACOES
+003730         AT END
+003740             MOVE "S" TO VL-FIM-FICHEIRO
+003750     END-READ.
+003760
+003770 2900-EXIT.
+003780     EXIT.
+003790
+003800******************************************************************
+003810* 3000-VALIDAR-SENHA IS NOW A THIN WRAPPER (VLVALIDC, COPIED IN
+003820* BELOW) AROUND A CALL TO THE VLVALID1 SUBPROGRAM, WHICH RUNS THE
+003830* ACTUAL COMPOSITION/HISTORY/DICTIONARY RULES - SHARED WITH
+003840* VLMAIL1'S ONLINE PATH AND ANY OTHER CALLER, NOT JUST COPIED IN.
+003850******************************************************************
+003860     COPY VLVALIDC.
+003870
+003880******************************************************************
+003890* 1015-VALIDAR-POLITICA COMES FROM VLPOLCHK, COPIED IN BELOW.
+003900******************************************************************
+003910     COPY VLPOLCHK.
+003920
+003930******************************************************************
+003940* VLGRAVA AND VLHISTGRV (COPIED IN BELOW) BOTH ENCRYPT A PASSWORD
+003950* VIA 7100-ENCRIPTAR-SENHA, SO VLCRYPT IS COPIED IN HERE TOO -
+003960* IT USED TO ARRIVE VIA VLCHECK, BUT VLCHECK NO LONGER LIVES IN
+003970* THIS PROGRAM.
+003980******************************************************************
+003990     COPY VLCRYPT.
+004000
+004010******************************************************************
+004020* 7000-GRAVAR-CREDENCIAL AND ITS SUB-PARAGRAPHS COME FROM
+004030* VLGRAVA, COPIED IN BELOW.
+004040******************************************************************
+004050     COPY VLGRAVA.
+004060
+004070******************************************************************
+004080* 3400-VERIFICAR-BLOQUEIO AND 7400-REGISTAR-TENTATIVA COME FROM
+004090* VLBLOQ, COPIED IN BELOW.
+004100******************************************************************
+004110     COPY VLBLOQ.
+004120
+004130******************************************************************
+004140* 6000-REGISTAR-AUDITORIA COMES FROM VLAUDGRV, COPIED IN BELOW.
+004150******************************************************************
+004160     COPY VLAUDGRV.
+004170
+004180******************************************************************
+004190* 7300-ATUALIZAR-HISTORICO COMES FROM VLHISTGRV, COPIED IN BELOW.
+004200******************************************************************
+004210     COPY VLHISTGRV.
+004220
+004230******************************************************************
+004240* 7500-GRAVAR-CHECKPOINT RECORDS THE KEY OF THE TRANSACTION JUST
+004250* COMPLETED AND THE RUNNING TOTALS AT THAT POINT, SO A RESTART CAN
+004260* PICK UP HERE INSTEAD OF REREADING VL-TRANSACOES FROM THE START.
+004270* RUNS AFTER EVERY TRANSACTION (NOT JUST EVERY VL-CKPT-INTERVALO
+004280* THEM) SO A RESTART NEVER REPLAYS A TRANSACTION ALREADY REFLECTED
+004290* IN VLCRED/VLHIST. 2000-PROCESSAR-LOTE PERFORMS THIS RIGHT AFTER
+004300* THE VLCRED/VLHIST (OR VLBLOQ) UPDATE FOR THIS TRANSACTION, BEFORE
+004310* THE VLRSLT WRITE - NOT AFTER IT - SO THE ONLY WINDOW LEFT WHERE
+004320* AN ABEND CAN LEAVE THE CHECKPOINT OUT OF STEP WITH VLCRED/VLHIST
+004330* IS THE CHECKPOINT WRITE ITSELF, NOT THE VLRSLT WRITE THAT FOLLOWS
+004340* IT; WORST CASE THEN IS A MISSING VLRSLT ROW FOR A TRANSACTION
+004350* ALREADY CORRECTLY APPLIED, NEVER A REPLAYED ONE. A FAILURE HERE
+004360* IS ONLY A WARNING - CHECKPOINTING IS A CONVENIENCE, NOT THE
+004370* SYSTEM OF RECORD - A RUN THAT CAN'T CHECKPOINT SHOULD STILL
+004380* FINISH; WORST CASE A RESTART AFTER AN ABEND REREADS VL-TRANSACOES
+004390* FROM THE BEGINNING INSTEAD.
+004400******************************************************************
+004410 7500-GRAVAR-CHECKPOINT.
+004420
+004430     MOVE VL-RES-USER-ID         TO VL-CKPT-USER-ID
+004440     MOVE VL-TOTAL-LIDOS         TO VL-CKPT-TOTAL-LIDOS
+004450     MOVE VL-TOTAL-ACEITES       TO VL-CKPT-TOTAL-ACEITES
+004460     MOVE VL-TOTAL-REJEITADOS    TO VL-CKPT-TOTAL-REJEITADOS
+004470
+004480     OPEN OUTPUT VL-CHECKPOINT
+004490     IF VL-FS-CHECKPOINT NOT = "00"
+004500        DISPLAY "VLMAIL2 - AVISO: ERRO A ABRIR VLCKPT P/ESCRITA. "
+004510             "FILE STATUS: " VL-FS-CHECKPOINT
+004520     ELSE
+004530         WRITE VL-CHECKPOINT-REGISTO
+004540         IF VL-FS-CHECKPOINT NOT = "00"
+004550            DISPLAY "VLMAIL2 - AVISO: ERRO A ESCREVER EM VLCKPT. "
+004560                 "FILE STATUS: " VL-FS-CHECKPOINT
+004570         END-IF
+004580     END-IF
+004590     CLOSE VL-CHECKPOINT.
+004600
+004610 7500-EXIT.
+004620     EXIT.
+004630
+004640 8000-TERMINAR.
+004650     MOVE "T" TO VLVALID-FUNCAO
+004660     CALL "VLVALID1" USING VLVALID-PARAMETROS
+004670
+004680******************************************************************
+004690* A SUCCESSFUL RUN CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS
+004700* FROM THE BEGINNING OF A NEW VL-TRANSACOES FILE, NOT FROM HERE.
+004710* SAME NON-FATAL TREATMENT AS 7500-GRAVAR-CHECKPOINT - WORST CASE
+004720* A STALE CHECKPOINT MAKES THE NEXT RUN THINK IT'S A RESTART.
+004730******************************************************************
+004740     OPEN OUTPUT VL-CHECKPOINT
+004750     IF VL-FS-CHECKPOINT NOT = "00"
+004760        DISPLAY "VLMAIL2 - AVISO: ERRO A LIMPAR VLCKPT. STATUS: "
+004770             VL-FS-CHECKPOINT
+004780     END-IF
+004790     CLOSE VL-CHECKPOINT
+004800
+004810     CLOSE VL-TRANSACOES
+004820     CLOSE VL-RESULTADOS
+004830     CLOSE VL-CREDENCIAIS
+004840     CLOSE VL-HISTORICO
+004850     CLOSE VL-AUDITORIA
+004860
+004870     DISPLAY "VLMAIL2 - LOTE DE RESET DE PASSWORDS CONCLUIDO"
+004880     DISPLAY "TOTAL LIDOS......: " VL-TOTAL-LIDOS
+004890     DISPLAY "TOTAL ACEITES....: " VL-TOTAL-ACEITES
+004900     DISPLAY "TOTAL REJEITADOS.: " VL-TOTAL-REJEITADOS.
+004910
+004920 8000-EXIT.
+004930     EXIT.
+004940
+004950 END PROGRAM VLMAIL2.
