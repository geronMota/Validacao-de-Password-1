@@ -0,0 +1,35 @@
+      ******************************************************************
+      * VLPOLCHK  - SANITY-CLAMPS THE POLICY RECORD (VLPOLCY) RIGHT
+      *             AFTER IT IS READ, BEFORE ANY PROGRAM DRIVES A
+      *             LENGTH OR HISTORY CHECK OFF IT. VL-POL-MAX-LENGTH
+      *             AND VL-POL-PROFUNDIDADE-HIST ARE USED AS THE UPPER
+      *             BOUND OF A REFERENCE-MODIFICATION/VARYING LOOP INTO
+      *             WS-USER-PASSWORD (PIC X(20)) AND VL-HIST-SENHA-
+      *             ANTERIOR (OCCURS 5 TIMES) RESPECTIVELY - A POLICY
+      *             RECORD EDITED OUTSIDE THE NORMAL MAINTENANCE SCREEN
+      *             (OR JUST CORRUPTED) COULD OTHERWISE DRIVE EITHER
+      *             LOOP PAST THE END OF ITS STORAGE.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK
+      *             INTO WORKING-STORAGE AND TO HAVE LOADED
+      *             VL-POLITICA-REGISTO BEFORE PERFORMING 1015-
+      *             VALIDAR-POLITICA.
+      ******************************************************************
+       1015-VALIDAR-POLITICA.
+
+           IF VL-POL-MAX-LENGTH > 20 OR VL-POL-MAX-LENGTH < 1
+               MOVE 20 TO VL-POL-MAX-LENGTH
+           END-IF
+
+           IF VL-POL-MIN-LENGTH < 1 OR
+              VL-POL-MIN-LENGTH > VL-POL-MAX-LENGTH
+               MOVE 1 TO VL-POL-MIN-LENGTH
+           END-IF
+
+           IF VL-POL-PROFUNDIDADE-HIST > 5 OR
+              VL-POL-PROFUNDIDADE-HIST < 1
+               MOVE 5 TO VL-POL-PROFUNDIDADE-HIST
+           END-IF.
+
+       1015-EXIT.
+           EXIT.
