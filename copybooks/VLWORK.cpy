@@ -0,0 +1,63 @@
+      ******************************************************************
+      * VLWORK    - WORKING-STORAGE SHARED BY EVERY PROGRAM THAT RUNS
+      *             THE PASSWORD COMPOSITION CHECK (VLCHECK.cpy).
+      *             HOLDS THE POLICY RECORD, THE PASSWORD BEING TESTED
+      *             AND THE WORK FIELDS THE CHECK NEEDS.
+      ******************************************************************
+       77  VERIFICA                        PIC X(01).
+           88  VERIFICA-OK                     VALUE "S" FALSE "N".
+       77  CONTADOR                        PIC 9(02) COMP.
+       77  CARACTER                        PIC 9(02) COMP.
+       77  LETRA-MAIUSC                    PIC 9(02) COMP.
+       77  LETRA-MINUSC                    PIC 9(02) COMP.
+       77  NUMERO                          PIC 9(02) COMP.
+       77  WS-USER-PASSWORD                PIC X(20).
+       77  VL-REGRA-FALHA                  PIC X(12).
+       77  VL-TAMANHO                      PIC 9(02) COMP.
+       77  VL-EXCEDE-MAXIMO                PIC X(01).
+           88  VL-EXCEDE-MAXIMO-SIM            VALUE "S".
+       77  VL-INDICE                       PIC 9(02) COMP.
+       77  VL-INDICE2                      PIC 9(02) COMP.
+       77  VL-CARACTER-ATUAL               PIC X(01).
+       77  VL-FS-POLITICA                  PIC X(02).
+       77  WS-USER-ID                      PIC X(08).
+
+       77  VL-FS-CREDENCIAIS               PIC X(02).
+       77  VL-CODIGO                       PIC 9(03) COMP.
+       77  VL-DATA-HOJE                    PIC 9(08).
+       77  VL-ANO-EXPIRACAO                PIC 9(04).
+       77  VL-MES-EXPIRACAO                PIC 9(02).
+       77  VL-DIA-EXPIRACAO                PIC 9(02).
+       77  VL-DIA-EXPIRACAO-CALC           PIC 9(03) COMP.
+       77  VL-DIAS-RESTANTES               PIC 9(03) COMP VALUE 90.
+       77  VL-DIAS-NO-MES                  PIC 9(02) COMP.
+       77  VL-REGISTO-ENCONTRADO           PIC X(01).
+           88  VL-REGISTO-ENCONTRADO-SIM       VALUE "S".
+       77  VL-QUOCIENTE                    PIC 9(04) COMP.
+       77  VL-RESTO                        PIC 9(03) COMP.
+
+       77  VL-FS-AUDITORIA                 PIC X(02).
+       77  VL-HORA-HOJE                    PIC 9(08).
+
+       77  VL-FS-HISTORICO                 PIC X(02).
+       77  VL-SENHA-ENCRIPTADA             PIC X(20).
+
+       77  VL-FS-DICIONARIO                PIC X(02).
+
+       01  VL-TABELA-MESES-INIC.
+           05  FILLER                      PIC 9(02) VALUE 31.
+           05  FILLER                      PIC 9(02) VALUE 28.
+           05  FILLER                      PIC 9(02) VALUE 31.
+           05  FILLER                      PIC 9(02) VALUE 30.
+           05  FILLER                      PIC 9(02) VALUE 31.
+           05  FILLER                      PIC 9(02) VALUE 30.
+           05  FILLER                      PIC 9(02) VALUE 31.
+           05  FILLER                      PIC 9(02) VALUE 31.
+           05  FILLER                      PIC 9(02) VALUE 30.
+           05  FILLER                      PIC 9(02) VALUE 31.
+           05  FILLER                      PIC 9(02) VALUE 30.
+           05  FILLER                      PIC 9(02) VALUE 31.
+       01  VL-TABELA-MESES REDEFINES VL-TABELA-MESES-INIC.
+           05  VL-DIAS-MES                 PIC 9(02) OCCURS 12 TIMES.
+
+       COPY VLPOLCY.
