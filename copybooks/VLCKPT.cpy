@@ -0,0 +1,13 @@
+      ******************************************************************
+      * VLCKPT    - CHECKPOINT RECORD FOR VLMAIL2's BATCH RUN. HOLDS
+      *             THE USER-ID OF THE LAST TRANSACTION SUCCESSFULLY
+      *             PROCESSED AND THE RUNNING TOTALS AT THAT POINT, SO
+      *             AN ABENDED RUN CAN BE RESTARTED WITHOUT REPROCESSING
+      *             EVERYTHING FROM THE START OF VLTRAN. A RUN THAT
+      *             COMPLETES NORMALLY LEAVES THIS FILE EMPTY AGAIN.
+      ******************************************************************
+       01  VL-CHECKPOINT-REGISTO.
+           05  VL-CKPT-USER-ID             PIC X(08).
+           05  VL-CKPT-TOTAL-LIDOS         PIC 9(08).
+           05  VL-CKPT-TOTAL-ACEITES       PIC 9(08).
+           05  VL-CKPT-TOTAL-REJEITADOS    PIC 9(08).
