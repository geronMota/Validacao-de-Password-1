@@ -0,0 +1,8 @@
+      ******************************************************************
+      * VLTRAN    - TRANSACTION RECORD FOR BATCH PASSWORD RESETS
+      *             ONE RECORD PER USER-ID / PROPOSED PASSWORD PAIR
+      *             SUBMITTED TO VLMAIL2 FOR VALIDATION.
+      ******************************************************************
+       01  VL-TRANSACAO-REGISTO.
+           05  VL-TRAN-USER-ID             PIC X(08).
+           05  VL-TRAN-PASSWORD            PIC X(20).
