@@ -0,0 +1,53 @@
+      ******************************************************************
+      * VLVALIDC  - THIN WRAPPER AROUND "CALL VLVALID1". BUILDS THE
+      *             PARAMETER BLOCK FROM VL-POLITICA-REGISTO AND
+      *             WS-USER-ID/WS-USER-PASSWORD, CALLS THE SUBPROGRAM,
+      *             AND UNPACKS THE RESULT BACK INTO VERIFICA AND
+      *             VL-REGRA-FALHA - SO EVERY EXISTING CALLER OF
+      *             3000-VALIDAR-SENHA KEEPS WORKING UNCHANGED NOW THAT
+      *             THE COMPOSITION/HISTORY/DICTIONARY CHECK ITSELF
+      *             LIVES IN VLVALID1 INSTEAD OF BEING COPIED IN LOCALLY.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK
+      *             AND VLVALID INTO WORKING-STORAGE, TO HAVE LOADED
+      *             VL-POLITICA-REGISTO, TO HAVE MOVED THE CANDIDATE
+      *             USER-ID/PASSWORD INTO WS-USER-ID/WS-USER-PASSWORD,
+      *             AND TO HAVE OPENED ITS OWN VL-HISTORICO (BUILT FROM
+      *             VLHIST) I-O BEFORE PERFORMING 3000-VALIDAR-SENHA -
+      *             THIS PARAGRAPH LOOKS UP THE CANDIDATE'S HISTORY
+      *             RECORD ON THE CALLER'S OWN CONNECTION AND PASSES
+      *             THE SLOTS TO VLVALID1 RATHER THAN LETTING VLVALID1
+      *             OPEN A SECOND, INDEPENDENT CONNECTION TO VLHIST.
+      ******************************************************************
+       3000-VALIDAR-SENHA.
+
+           MOVE WS-USER-ID TO VL-HIST-USER-ID
+           READ VL-HISTORICO
+               INVALID KEY
+                   MOVE "N" TO VLVALID-HIST-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO VLVALID-HIST-ENCONTRADO
+           END-READ
+           MOVE VL-HIST-SENHAS               TO VLVALID-HIST-SENHAS
+
+           MOVE "V"                          TO VLVALID-FUNCAO
+           MOVE WS-USER-ID                   TO VLVALID-USER-ID
+           MOVE WS-USER-PASSWORD             TO VLVALID-PASSWORD
+           MOVE VL-POL-MIN-LENGTH            TO VLVALID-POL-MIN-LENGTH
+           MOVE VL-POL-MAX-LENGTH            TO VLVALID-POL-MAX-LENGTH
+           MOVE VL-POL-REQ-MAIUSC            TO VLVALID-POL-REQ-MAIUSC
+           MOVE VL-POL-REQ-MINUSC            TO VLVALID-POL-REQ-MINUSC
+           MOVE VL-POL-REQ-NUMERO            TO VLVALID-POL-REQ-NUMERO
+           MOVE VL-POL-REQ-ESPECIAL          TO VLVALID-POL-REQ-ESPECIAL
+           MOVE VL-POL-CARACTERES-ESPECIAIS  TO
+                                        VLVALID-POL-CARACTERES-ESPECIAIS
+           MOVE VL-POL-PROFUNDIDADE-HIST     TO
+                                        VLVALID-POL-PROFUNDIDADE-HIST
+
+           CALL "VLVALID1" USING VLVALID-PARAMETROS
+
+           MOVE VLVALID-RETORNO              TO VERIFICA
+           MOVE VLVALID-REGRA-FALHA          TO VL-REGRA-FALHA.
+
+       3000-EXIT.
+           EXIT.
