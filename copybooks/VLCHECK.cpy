@@ -0,0 +1,119 @@
+      ******************************************************************
+      * VLCHECK   - POLICY-DRIVEN PASSWORD COMPOSITION CHECK. COPIED
+      *             INTO THE PROCEDURE DIVISION OF EVERY PROGRAM THAT
+      *             NEEDS TO RUN VALIDAR-SENHA, SO THE SAME RULES ARE
+      *             APPLIED WHETHER THE PASSWORD CAME FROM A TERMINAL
+      *             ACCEPT OR A BATCH TRANSACTION RECORD. DRIVEN BY
+      *             THE POLICY RECORD IN VLPOLCY (COPIED VIA VLWORK)
+      *             - NO LENGTH, CLASS OR SPECIAL-CHARACTER RULE IS
+      *             HARDCODED HERE.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED
+      *             VLWORK INTO WORKING-STORAGE AND TO HAVE LOADED
+      *             VL-POLITICA-REGISTO BEFORE PERFORMING 3000-
+      *             VALIDAR-SENHA.
+      ******************************************************************
+       3000-VALIDAR-SENHA.
+
+           MOVE 0      TO LETRA-MAIUSC
+           MOVE 0      TO LETRA-MINUSC
+           MOVE 0      TO NUMERO
+           MOVE 0      TO CARACTER
+           MOVE 0      TO VL-TAMANHO
+           MOVE SPACES TO VL-REGRA-FALHA
+           MOVE "N"    TO VERIFICA
+
+           PERFORM 3100-EXAMINAR-POSICAO THRU 3100-EXIT
+               VARYING VL-INDICE FROM 1 BY 1
+               UNTIL VL-INDICE > VL-POL-MAX-LENGTH
+
+      *    3100-EXAMINAR-POSICAO NEVER VISITS A POSITION PAST
+      *    VL-POL-MAX-LENGTH, SO VL-TAMANHO CAN NEVER COME BACK BIGGER
+      *    THAN THE LIMIT - AN OVERLENGTH PASSWORD HAS TO BE CAUGHT BY
+      *    LOOKING ONE POSITION PAST THE SCAN INSTEAD.
+           MOVE "N" TO VL-EXCEDE-MAXIMO
+           IF VL-POL-MAX-LENGTH < LENGTH OF WS-USER-PASSWORD
+               IF WS-USER-PASSWORD(VL-POL-MAX-LENGTH + 1:1) NOT = SPACE
+                   MOVE "S" TO VL-EXCEDE-MAXIMO
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN VL-TAMANHO < VL-POL-MIN-LENGTH
+               WHEN VL-EXCEDE-MAXIMO-SIM
+                   MOVE "TAMANHO" TO VL-REGRA-FALHA
+               WHEN VL-POL-REQ-MAIUSC-SIM AND LETRA-MAIUSC = 0
+                   MOVE "MAIUSCULA" TO VL-REGRA-FALHA
+               WHEN VL-POL-REQ-MINUSC-SIM AND LETRA-MINUSC = 0
+                   MOVE "MINUSCULA" TO VL-REGRA-FALHA
+               WHEN VL-POL-REQ-NUMERO-SIM AND NUMERO = 0
+                   MOVE "NUMERO" TO VL-REGRA-FALHA
+               WHEN VL-POL-REQ-ESPECIAL-SIM AND CARACTER = 0
+                   MOVE "ESPECIAL" TO VL-REGRA-FALHA
+               WHEN OTHER
+                   MOVE "S" TO VERIFICA
+           END-EVALUATE
+
+           IF VERIFICA-OK
+               PERFORM 3300-VERIFICAR-HISTORICO THRU 3300-EXIT
+           END-IF
+
+           IF VERIFICA-OK
+               PERFORM 3500-VERIFICAR-DICIONARIO THRU 3500-EXIT
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-EXAMINAR-POSICAO.
+
+           MOVE WS-USER-PASSWORD(VL-INDICE:1) TO VL-CARACTER-ATUAL
+
+           IF VL-CARACTER-ATUAL NOT = SPACE
+               MOVE VL-INDICE TO VL-TAMANHO
+               EVALUATE TRUE
+                   WHEN VL-CARACTER-ATUAL >= "A" AND
+                        VL-CARACTER-ATUAL <= "Z"
+                       ADD 1 TO LETRA-MAIUSC
+                   WHEN VL-CARACTER-ATUAL >= "a" AND
+                        VL-CARACTER-ATUAL <= "z"
+                       ADD 1 TO LETRA-MINUSC
+                   WHEN VL-CARACTER-ATUAL >= "0" AND
+                        VL-CARACTER-ATUAL <= "9"
+                       ADD 1 TO NUMERO
+                   WHEN OTHER
+                       PERFORM 3200-VERIFICAR-ESPECIAL THRU 3200-EXIT
+               END-EVALUATE
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
+
+       3200-VERIFICAR-ESPECIAL.
+
+           PERFORM 3210-COMPARAR-ESPECIAL THRU 3210-EXIT
+               VARYING VL-INDICE2 FROM 1 BY 1
+               UNTIL VL-INDICE2 > LENGTH OF VL-POL-CARACTERES-ESPECIAIS.
+
+       3200-EXIT.
+           EXIT.
+
+       3210-COMPARAR-ESPECIAL.
+
+           IF VL-CARACTER-ATUAL = VL-POL-CARACTERES-ESPECIAIS
+                                       (VL-INDICE2:1)
+               ADD 1 TO CARACTER
+           END-IF.
+
+       3210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300/3310 (PASSWORD HISTORY) AND 7100/7110 (THE ENCRYPTION THEY
+      * NEED TO COMPARE AGAINST VLHIST) COME FROM VLHISTCK AND VLCRYPT.
+      * 3500 (BANNED-PASSWORD DICTIONARY) COMES FROM VLDICTCK. ALL
+      * COPIED IN BELOW.
+      ******************************************************************
+           COPY VLCRYPT.
+           COPY VLHISTCK.
+           COPY VLDICTCK.
