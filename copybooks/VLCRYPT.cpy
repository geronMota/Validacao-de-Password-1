@@ -0,0 +1,35 @@
+      ******************************************************************
+      * VLCRYPT   - ONE-WAY OBFUSCATION OF THE PASSWORD CURRENTLY IN
+      *             WS-USER-PASSWORD (A FIXED CAESAR-STYLE CHARACTER
+      *             SHIFT - A PLACEHOLDER FOR THE REAL ENTERPRISE
+      *             HASHING SERVICE, WHICH THIS BATCH SHOP DOES NOT
+      *             HAVE LOCAL ACCESS TO). RESULT IS LEFT IN
+      *             VL-SENHA-ENCRIPTADA SO ANY PARAGRAPH THAT NEEDS TO
+      *             STORE OR COMPARE AN ENCRYPTED PASSWORD CAN USE IT
+      *             (SEE VLGRAVA AND VLHISTCK).
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK
+      *             AND TO HAVE WS-USER-PASSWORD LOADED BEFORE
+      *             PERFORMING 7100-ENCRIPTAR-SENHA.
+      ******************************************************************
+       7100-ENCRIPTAR-SENHA.
+
+           MOVE SPACES TO VL-SENHA-ENCRIPTADA
+           PERFORM 7110-ENCRIPTAR-POSICAO THRU 7110-EXIT
+               VARYING VL-INDICE FROM 1 BY 1 UNTIL VL-INDICE > 20.
+
+       7100-EXIT.
+           EXIT.
+
+       7110-ENCRIPTAR-POSICAO.
+
+           MOVE WS-USER-PASSWORD(VL-INDICE:1) TO VL-CARACTER-ATUAL
+           COMPUTE VL-CODIGO = FUNCTION ORD(VL-CARACTER-ATUAL) + 7
+           IF VL-CODIGO > 256
+               SUBTRACT 256 FROM VL-CODIGO
+           END-IF
+           MOVE FUNCTION CHAR(VL-CODIGO)
+               TO VL-SENHA-ENCRIPTADA(VL-INDICE:1).
+
+       7110-EXIT.
+           EXIT.
