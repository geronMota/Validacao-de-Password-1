@@ -0,0 +1,10 @@
+      ******************************************************************
+      * VLRSLT    - ACCEPT/REJECT RESULT RECORD PRODUCED BY VLMAIL2
+      *             FOR THE PROVISIONING TEAM TO ACT ON OVERNIGHT.
+      ******************************************************************
+       01  VL-RESULTADO-REGISTO.
+           05  VL-RES-USER-ID              PIC X(08).
+           05  VL-RES-STATUS               PIC X(01).
+               88  VL-RES-ACEITE                VALUE "S".
+               88  VL-RES-REJEITADO              VALUE "N".
+           05  VL-RES-REGRA-FALHA          PIC X(12).
