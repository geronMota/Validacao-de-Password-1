@@ -0,0 +1,22 @@
+      ******************************************************************
+      * VLPOLCY   - PASSWORD POLICY PARAMETER RECORD. ONE RECORD READ
+      *             AT START OF RUN BY EVERY PROGRAM THAT VALIDATES
+      *             PASSWORDS, SO POLICY CHANGES (LENGTH, CHARACTER
+      *             CLASSES, SPECIAL-CHARACTER SET, LOCKOUT THRESHOLD,
+      *             HISTORY DEPTH) DO NOT REQUIRE A SOURCE CHANGE.
+      ******************************************************************
+       01  VL-POLITICA-REGISTO.
+           05  VL-POL-MIN-LENGTH           PIC 9(02).
+           05  VL-POL-MAX-LENGTH           PIC 9(02).
+           05  VL-POL-REQ-MAIUSC           PIC X(01).
+               88  VL-POL-REQ-MAIUSC-SIM       VALUE "S".
+           05  VL-POL-REQ-MINUSC           PIC X(01).
+               88  VL-POL-REQ-MINUSC-SIM       VALUE "S".
+           05  VL-POL-REQ-NUMERO           PIC X(01).
+               88  VL-POL-REQ-NUMERO-SIM       VALUE "S".
+           05  VL-POL-REQ-ESPECIAL         PIC X(01).
+               88  VL-POL-REQ-ESPECIAL-SIM     VALUE "S".
+           05  VL-POL-CARACTERES-ESPECIAIS PIC X(20).
+           05  VL-POL-MAX-TENTATIVAS       PIC 9(02).
+           05  VL-POL-PROFUNDIDADE-HIST    PIC 9(02).
+           05  FILLER                      PIC X(20).
