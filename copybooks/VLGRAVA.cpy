@@ -0,0 +1,114 @@
+      ******************************************************************
+      * VLGRAVA   - WRITES/UPDATES THE CREDENTIAL MASTER RECORD (VLCRED)
+      *             FOR THE USER-ID CURRENTLY IN WS-USER-ID ONCE THE
+      *             PASSWORD HAS PASSED VLCHECK. THE PASSWORD ITSELF IS
+      *             NEVER STORED - ONLY THE OBFUSCATED VALUE PRODUCED BY
+      *             7100-ENCRIPTAR-SENHA (FROM VLCRYPT, SEE BELOW).
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK,
+      *             TO HAVE A VL-CREDENCIAIS FD BUILT FROM VLCRED, AND
+      *             TO HAVE OPENED VL-CREDENCIAIS I-O BEFORE PERFORMING
+      *             7000-GRAVAR-CREDENCIAL.
+      ******************************************************************
+       7000-GRAVAR-CREDENCIAL.
+
+           MOVE WS-USER-ID TO VL-CRED-USER-ID
+
+           PERFORM 7100-ENCRIPTAR-SENHA THRU 7100-EXIT
+           MOVE VL-SENHA-ENCRIPTADA TO VL-CRED-PASSWORD-HASH
+
+           ACCEPT VL-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE VL-DATA-HOJE TO VL-CRED-DATA-ALTERACAO
+
+           PERFORM 7200-CALCULAR-EXPIRACAO THRU 7200-EXIT
+
+           MOVE 0   TO VL-CRED-TENTATIVAS-FALHA
+           MOVE "N" TO VL-CRED-BLOQUEADO
+
+           MOVE "N" TO VL-REGISTO-ENCONTRADO
+           READ VL-CREDENCIAIS
+               INVALID KEY
+                   MOVE "N" TO VL-REGISTO-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO VL-REGISTO-ENCONTRADO
+           END-READ
+
+           IF VL-REGISTO-ENCONTRADO-SIM
+               REWRITE VL-CREDENCIAL-REGISTO
+           ELSE
+               WRITE VL-CREDENCIAL-REGISTO
+           END-IF
+
+           IF VL-FS-CREDENCIAIS NOT = "00"
+               DISPLAY "ERRO A GRAVAR EM VLCRED. FILE STATUS: "
+                   VL-FS-CREDENCIAIS
+               STOP RUN
+           END-IF.
+
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200/7210/7220 - EXPIRATION DATE = TODAY + VL-DIAS-RESTANTES,
+      *      CARRYING OVER MONTH/YEAR BOUNDARIES AND LEAP YEARS SO THE
+      *      STORED DATE IS A REAL CALENDAR DATE, NOT JUST DAY+N.
+      ******************************************************************
+       7200-CALCULAR-EXPIRACAO.
+
+           MOVE VL-DATA-HOJE(1:4) TO VL-ANO-EXPIRACAO
+           MOVE VL-DATA-HOJE(5:2) TO VL-MES-EXPIRACAO
+           MOVE VL-DATA-HOJE(7:2) TO VL-DIA-EXPIRACAO-CALC
+
+           ADD VL-DIAS-RESTANTES TO VL-DIA-EXPIRACAO-CALC
+
+           PERFORM 7220-DIAS-DO-MES-ATUAL THRU 7220-EXIT
+
+           PERFORM 7210-AJUSTAR-MES THRU 7210-EXIT
+               UNTIL VL-DIA-EXPIRACAO-CALC NOT > VL-DIAS-NO-MES
+
+           MOVE VL-DIA-EXPIRACAO-CALC TO VL-DIA-EXPIRACAO
+
+           MOVE VL-ANO-EXPIRACAO TO VL-CRED-DATA-EXPIRACAO(1:4)
+           MOVE VL-MES-EXPIRACAO TO VL-CRED-DATA-EXPIRACAO(5:2)
+           MOVE VL-DIA-EXPIRACAO TO VL-CRED-DATA-EXPIRACAO(7:2).
+
+       7200-EXIT.
+           EXIT.
+
+       7210-AJUSTAR-MES.
+
+           SUBTRACT VL-DIAS-NO-MES FROM VL-DIA-EXPIRACAO-CALC
+           ADD 1 TO VL-MES-EXPIRACAO
+           IF VL-MES-EXPIRACAO > 12
+               MOVE 1 TO VL-MES-EXPIRACAO
+               ADD 1 TO VL-ANO-EXPIRACAO
+           END-IF
+           PERFORM 7220-DIAS-DO-MES-ATUAL THRU 7220-EXIT.
+
+       7210-EXIT.
+           EXIT.
+
+       7220-DIAS-DO-MES-ATUAL.
+
+           MOVE VL-DIAS-MES(VL-MES-EXPIRACAO) TO VL-DIAS-NO-MES
+
+           IF VL-MES-EXPIRACAO = 2
+               DIVIDE VL-ANO-EXPIRACAO BY 4
+                   GIVING VL-QUOCIENTE REMAINDER VL-RESTO
+               IF VL-RESTO = 0
+                   DIVIDE VL-ANO-EXPIRACAO BY 100
+                       GIVING VL-QUOCIENTE REMAINDER VL-RESTO
+                   IF VL-RESTO NOT = 0
+                       MOVE 29 TO VL-DIAS-NO-MES
+                   ELSE
+                       DIVIDE VL-ANO-EXPIRACAO BY 400
+                           GIVING VL-QUOCIENTE REMAINDER VL-RESTO
+                       IF VL-RESTO = 0
+                           MOVE 29 TO VL-DIAS-NO-MES
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       7220-EXIT.
+           EXIT.
