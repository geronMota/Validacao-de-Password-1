@@ -0,0 +1,11 @@
+      ******************************************************************
+      * VLHISTWK  - WORKING-STORAGE SHADOW OF THE VLHIST PASSWORD-SLOT
+      *             ARRAY, FOR PROGRAMS THAT RUN VLHISTCK'S HISTORY
+      *             CHECK WITHOUT OWNING A VL-HISTORICO FILE CONNECTION
+      *             OF THEIR OWN. THE CALLER (OR, FOR VLVALID1, THE
+      *             CALLER'S CALLER - SEE VLVALID) READS VL-HISTORICO
+      *             AND MOVES THE SLOTS IN HERE BEFORE PERFORMING
+      *             3000-VALIDAR-SENHA.
+      ******************************************************************
+       01  VL-HIST-SENHAS.
+           05  VL-HIST-SENHA-ANTERIOR      PIC X(20) OCCURS 5 TIMES.
