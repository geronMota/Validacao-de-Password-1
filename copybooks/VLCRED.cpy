@@ -0,0 +1,15 @@
+      ******************************************************************
+      * VLCRED    - USER CREDENTIAL MASTER RECORD, KEYED BY USER-ID.
+      *             WRITTEN ONCE A PROPOSED PASSWORD PASSES VLCHECK, AND
+      *             ALSO MAINTAINED (SEE VLBLOQ) ON EVERY FAILED ATTEMPT
+      *             SO REPEATED GUESSING CAN LOCK THE ACCOUNT.
+      ******************************************************************
+       01  VL-CREDENCIAL-REGISTO.
+           05  VL-CRED-USER-ID             PIC X(08).
+           05  VL-CRED-PASSWORD-HASH       PIC X(20).
+           05  VL-CRED-DATA-ALTERACAO      PIC 9(08).
+           05  VL-CRED-DATA-EXPIRACAO      PIC 9(08).
+           05  VL-CRED-TENTATIVAS-FALHA    PIC 9(02) COMP.
+           05  VL-CRED-BLOQUEADO           PIC X(01).
+               88  VL-CRED-BLOQUEADO-SIM       VALUE "S".
+           05  FILLER                      PIC X(08).
