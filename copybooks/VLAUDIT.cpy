@@ -0,0 +1,13 @@
+      ******************************************************************
+      * VLAUDIT   - AUDIT TRAIL RECORD. ONE RECORD WRITTEN FOR EVERY
+      *             VALIDATION ATTEMPT, PASS OR FAIL, SO SECURITY CAN
+      *             RECONSTRUCT WHO TRIED WHAT AND WHEN FOR THE
+      *             QUARTERLY ACCESS-CONTROL AUDIT.
+      ******************************************************************
+       01  VL-AUDITORIA-REGISTO.
+           05  VL-AUD-USER-ID              PIC X(08).
+           05  VL-AUD-DATA-HORA            PIC 9(14).
+           05  VL-AUD-REGRA-FALHA          PIC X(12).
+           05  VL-AUD-RESULTADO            PIC X(01).
+               88  VL-AUD-APROVADO             VALUE "S".
+               88  VL-AUD-REJEITADO             VALUE "N".
