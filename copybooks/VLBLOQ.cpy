@@ -0,0 +1,63 @@
+      ******************************************************************
+      * VLBLOQ    - ACCOUNT LOCKOUT. 3400-VERIFICAR-BLOQUEIO RUNS
+      *             BEFORE VALIDAR-SENHA TO REFUSE ANY FURTHER ATTEMPT
+      *             FOR A USER-ID ALREADY LOCKED IN VLCRED.
+      *             7400-REGISTAR-TENTATIVA RUNS AFTER A REJECTED
+      *             ATTEMPT (ONE THAT WAS ACTUALLY CHECKED, NOT ONE
+      *             REFUSED FOR BEING LOCKED ALREADY) AND BUMPS THE
+      *             FAILED-ATTEMPT COUNTER, LOCKING THE ACCOUNT ONCE
+      *             VL-POL-MAX-TENTATIVAS CONSECUTIVE FAILURES ARE
+      *             REACHED. ONLY A SUPERVISOR RUNNING VLDESBLQ CAN
+      *             CLEAR THE LOCK.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK,
+      *             TO HAVE A VL-CREDENCIAIS FD BUILT FROM VLCRED, AND
+      *             TO HAVE OPENED VL-CREDENCIAIS I-O BEFORE PERFORMING
+      *             EITHER PARAGRAPH BELOW.
+      ******************************************************************
+       3400-VERIFICAR-BLOQUEIO.
+
+           MOVE WS-USER-ID TO VL-CRED-USER-ID
+           READ VL-CREDENCIAIS
+               INVALID KEY
+                   MOVE "N" TO VL-CRED-BLOQUEADO
+           END-READ.
+
+       3400-EXIT.
+           EXIT.
+
+       7400-REGISTAR-TENTATIVA.
+
+           MOVE WS-USER-ID TO VL-CRED-USER-ID
+           MOVE "N" TO VL-REGISTO-ENCONTRADO
+           READ VL-CREDENCIAIS
+               INVALID KEY
+                   MOVE "N" TO VL-REGISTO-ENCONTRADO
+                   MOVE 0   TO VL-CRED-TENTATIVAS-FALHA
+                   MOVE "N" TO VL-CRED-BLOQUEADO
+               NOT INVALID KEY
+                   MOVE "S" TO VL-REGISTO-ENCONTRADO
+           END-READ
+
+           ADD 1 TO VL-CRED-TENTATIVAS-FALHA
+           IF VL-CRED-TENTATIVAS-FALHA >= VL-POL-MAX-TENTATIVAS
+               MOVE "S" TO VL-CRED-BLOQUEADO
+           END-IF
+
+           IF VL-REGISTO-ENCONTRADO-SIM
+               REWRITE VL-CREDENCIAL-REGISTO
+           ELSE
+               MOVE SPACES TO VL-CRED-PASSWORD-HASH
+               MOVE 0      TO VL-CRED-DATA-ALTERACAO
+               MOVE 0      TO VL-CRED-DATA-EXPIRACAO
+               WRITE VL-CREDENCIAL-REGISTO
+           END-IF
+
+           IF VL-FS-CREDENCIAIS NOT = "00"
+               DISPLAY "ERRO A GRAVAR EM VLCRED. FILE STATUS: "
+                   VL-FS-CREDENCIAIS
+               STOP RUN
+           END-IF.
+
+       7400-EXIT.
+           EXIT.
