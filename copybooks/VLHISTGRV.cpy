@@ -0,0 +1,56 @@
+      ******************************************************************
+      * VLHISTGRV - ROLLS THE JUST-ACCEPTED PASSWORD INTO THE VLHIST
+      *             HISTORY RECORD FOR WS-USER-ID, SHIFTING THE OLDER
+      *             ENTRIES DOWN ONE SLOT AND DROPPING WHATEVER FALLS
+      *             OFF THE END, SO SLOT 1 IS ALWAYS THE MOST RECENT
+      *             PASSWORD AND SLOT 5 THE OLDEST ONE STILL REMEMBERED.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK,
+      *             TO HAVE A VL-HISTORICO FD BUILT FROM VLHIST, AND TO
+      *             HAVE OPENED VL-HISTORICO I-O BEFORE PERFORMING
+      *             7300-ATUALIZAR-HISTORICO.
+      ******************************************************************
+       7300-ATUALIZAR-HISTORICO.
+
+           PERFORM 7100-ENCRIPTAR-SENHA THRU 7100-EXIT
+
+           MOVE WS-USER-ID TO VL-HIST-USER-ID
+           MOVE "N" TO VL-REGISTO-ENCONTRADO
+           READ VL-HISTORICO
+               INVALID KEY
+                   MOVE "N" TO VL-REGISTO-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO VL-REGISTO-ENCONTRADO
+           END-READ
+
+           IF NOT VL-REGISTO-ENCONTRADO-SIM
+               MOVE SPACES TO VL-HIST-SENHAS
+           END-IF
+
+           PERFORM 7310-DESLOCAR-HISTORICO THRU 7310-EXIT
+               VARYING CONTADOR FROM 5 BY -1 UNTIL CONTADOR < 2
+
+           MOVE VL-SENHA-ENCRIPTADA TO VL-HIST-SENHA-ANTERIOR(1)
+
+           IF VL-REGISTO-ENCONTRADO-SIM
+               REWRITE VL-HISTORICO-REGISTO
+           ELSE
+               WRITE VL-HISTORICO-REGISTO
+           END-IF
+
+           IF VL-FS-HISTORICO NOT = "00"
+               DISPLAY "ERRO A GRAVAR EM VLHIST. FILE STATUS: "
+                   VL-FS-HISTORICO
+               STOP RUN
+           END-IF.
+
+       7300-EXIT.
+           EXIT.
+
+       7310-DESLOCAR-HISTORICO.
+
+           MOVE VL-HIST-SENHA-ANTERIOR(CONTADOR - 1)
+               TO VL-HIST-SENHA-ANTERIOR(CONTADOR).
+
+       7310-EXIT.
+           EXIT.
