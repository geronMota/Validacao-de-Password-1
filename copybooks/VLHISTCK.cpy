@@ -0,0 +1,36 @@
+      ******************************************************************
+      * VLHISTCK  - BLOCKS REUSE OF ANY OF THE PASSWORDS ON FILE FOR
+      *             THIS USER (UP TO VL-POL-PROFUNDIDADE-HIST OF THE
+      *             5 SLOTS KEPT IN VLHIST). COPIED INTO VLCHECK BELOW
+      *             SO 3000-VALIDAR-SENHA APPLIES THE HISTORY RULE
+      *             WHEREVER IT APPLIES THE COMPOSITION RULES, ONLY
+      *             ONCE THE PASSWORD HAS ALREADY CLEARED THOSE.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK
+      *             AND VLHISTWK, AND TO HAVE ALREADY LOOKED UP THE
+      *             CANDIDATE'S VL-HISTORICO RECORD, LEAVING VL-HIST-
+      *             SENHA-ANTERIOR LOADED WITH ITS SLOTS AND VL-REGISTO-
+      *             ENCONTRADO SET TO WHETHER A RECORD WAS FOUND AT ALL,
+      *             BEFORE PERFORMING 3000-VALIDAR-SENHA.
+      ******************************************************************
+       3300-VERIFICAR-HISTORICO.
+
+           IF VL-REGISTO-ENCONTRADO-SIM
+               PERFORM 7100-ENCRIPTAR-SENHA THRU 7100-EXIT
+               PERFORM 3310-COMPARAR-HISTORICO THRU 3310-EXIT
+                   VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > VL-POL-PROFUNDIDADE-HIST
+           END-IF.
+
+       3300-EXIT.
+           EXIT.
+
+       3310-COMPARAR-HISTORICO.
+
+           IF VL-SENHA-ENCRIPTADA = VL-HIST-SENHA-ANTERIOR(CONTADOR)
+               MOVE "N"         TO VERIFICA
+               MOVE "HISTORICO" TO VL-REGRA-FALHA
+           END-IF.
+
+       3310-EXIT.
+           EXIT.
