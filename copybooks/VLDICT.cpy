@@ -0,0 +1,9 @@
+      ******************************************************************
+      * VLDICT    - BANNED-PASSWORD DICTIONARY. ONE RECORD PER BANNED
+      *             WORD (COMMON WORDS, SEQUENTIAL DIGITS, THE COMPANY
+      *             NAME, ETC.), KEYED ON THE WORD ITSELF SO
+      *             VALIDAR-SENHA CAN LOOK UP THE PROPOSED PASSWORD
+      *             DIRECTLY INSTEAD OF SCANNING THE WHOLE LIST.
+      ******************************************************************
+       01  VL-DICIONARIO-REGISTO.
+           05  VL-DICT-PALAVRA             PIC X(20).
