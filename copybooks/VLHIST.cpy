@@ -0,0 +1,12 @@
+      ******************************************************************
+      * VLHIST    - PASSWORD HISTORY RECORD. ONE RECORD PER USER-ID,
+      *             HOLDING THE ENCRYPTED FORM OF THEIR LAST 5
+      *             PASSWORDS (MOST RECENT IN SLOT 1) SO VALIDAR-SENHA
+      *             CAN REFUSE A PASSWORD THAT MATCHES ANY OF THEM.
+      ******************************************************************
+       01  VL-HISTORICO-REGISTO.
+           05  VL-HIST-USER-ID             PIC X(08).
+           05  VL-HIST-SENHAS.
+               07  VL-HIST-SENHA-ANTERIOR      PIC X(20)
+                                                OCCURS 5 TIMES.
+           05  FILLER                      PIC X(07).
