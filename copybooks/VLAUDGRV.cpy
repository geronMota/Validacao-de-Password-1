@@ -0,0 +1,38 @@
+      ******************************************************************
+      * VLAUDGRV  - WRITES ONE VLAUDIT RECORD FOR THE ATTEMPT JUST RUN
+      *             THROUGH 3000-VALIDAR-SENHA. CALLED REGARDLESS OF
+      *             OUTCOME - VERIFICA TELLS US PASS OR FAIL AND
+      *             VL-REGRA-FALHA TELLS US WHY WHEN IT FAILED.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK,
+      *             TO HAVE A VL-AUDITORIA FD BUILT FROM VLAUDIT, AND
+      *             TO HAVE OPENED VL-AUDITORIA BEFORE PERFORMING
+      *             6000-REGISTAR-AUDITORIA.
+      ******************************************************************
+       6000-REGISTAR-AUDITORIA.
+
+           MOVE WS-USER-ID  TO VL-AUD-USER-ID
+           MOVE VL-REGRA-FALHA TO VL-AUD-REGRA-FALHA
+
+           ACCEPT VL-DATA-HOJE FROM DATE YYYYMMDD
+           ACCEPT VL-HORA-HOJE FROM TIME
+
+           MOVE VL-DATA-HOJE  TO VL-AUD-DATA-HORA(1:8)
+           MOVE VL-HORA-HOJE(1:6) TO VL-AUD-DATA-HORA(9:6)
+
+           IF VERIFICA-OK
+               MOVE "S" TO VL-AUD-RESULTADO
+           ELSE
+               MOVE "N" TO VL-AUD-RESULTADO
+           END-IF
+
+           WRITE VL-AUDITORIA-REGISTO
+
+           IF VL-FS-AUDITORIA NOT = "00"
+               DISPLAY "ERRO A GRAVAR EM VLAUDIT. FILE STATUS: "
+                   VL-FS-AUDITORIA
+               STOP RUN
+           END-IF.
+
+       6000-EXIT.
+           EXIT.
