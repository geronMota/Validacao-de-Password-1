@@ -0,0 +1,47 @@
+      ******************************************************************
+      * VLVALID   - PARAMETER BLOCK FOR THE VLVALID1 CALLED SUBPROGRAM.
+      *             COPY THIS INTO WORKING-STORAGE IN ANY PROGRAM THAT
+      *             CALLS VLVALID1, AND IT IS ALSO COPIED INTO VLVALID1's
+      *             OWN LINKAGE SECTION, SO BOTH SIDES SHARE ONE LAYOUT.
+      *
+      *             VLVALID-FUNCAO SELECTS WHAT THE SUBPROGRAM DOES ON
+      *             A GIVEN CALL - "I" ONCE AT START OF RUN TO OPEN THE
+      *             HISTORY/DICTIONARY FILES IT NEEDS, "V" ONCE PER
+      *             PASSWORD TO CHECK, "T" ONCE AT END OF RUN TO CLOSE
+      *             THEM AGAIN. POLICY VALUES ARE PASSED IN ON EVERY
+      *             "V" CALL SINCE VLVALID1 OWNS NO VL-POLITICA FILE OF
+      *             ITS OWN - THE CALLING PROGRAM ALREADY READ ONE.
+      *
+      *             VLVALID-HIST-ENCONTRADO/VLVALID-HIST-SENHAS ARE ALSO
+      *             PASSED IN ON EVERY "V" CALL - VLVALID1 OWNS NO
+      *             VL-HISTORICO CONNECTION OF ITS OWN EITHER, SINCE THE
+      *             CALLING PROGRAM ALREADY HOLDS ONE OPEN I-O TO WRITE
+      *             HISTORY ON ACCEPT. THE CALLER READS VL-HISTORICO FOR
+      *             VLVALID-USER-ID BEFORE CALLING AND PASSES THE SLOTS
+      *             (AND WHETHER A RECORD WAS FOUND AT ALL) STRAIGHT IN.
+      ******************************************************************
+       01  VLVALID-PARAMETROS.
+           05  VLVALID-FUNCAO                  PIC X(01).
+               88  VLVALID-FUNC-INICIAR            VALUE "I".
+               88  VLVALID-FUNC-VALIDAR            VALUE "V".
+               88  VLVALID-FUNC-TERMINAR           VALUE "T".
+           05  VLVALID-USER-ID                 PIC X(08).
+           05  VLVALID-PASSWORD                PIC X(20).
+           05  VLVALID-POL-MIN-LENGTH          PIC 9(02).
+           05  VLVALID-POL-MAX-LENGTH          PIC 9(02).
+           05  VLVALID-POL-REQ-MAIUSC          PIC X(01).
+           05  VLVALID-POL-REQ-MINUSC          PIC X(01).
+           05  VLVALID-POL-REQ-NUMERO          PIC X(01).
+           05  VLVALID-POL-REQ-ESPECIAL        PIC X(01).
+           05  VLVALID-POL-CARACTERES-ESPECIAIS
+                                            PIC X(20).
+           05  VLVALID-POL-PROFUNDIDADE-HIST   PIC 9(02).
+           05  VLVALID-HIST-ENCONTRADO         PIC X(01).
+               88  VLVALID-HIST-ENCONTRADO-SIM     VALUE "S".
+           05  VLVALID-HIST-SENHAS.
+               07  VLVALID-HIST-SENHA-ANTERIOR PIC X(20)
+                                                OCCURS 5 TIMES.
+           05  VLVALID-RETORNO                 PIC X(01).
+               88  VLVALID-APROVADO                VALUE "S".
+               88  VLVALID-REJEITADO               VALUE "N".
+           05  VLVALID-REGRA-FALHA             PIC X(12).
