@@ -0,0 +1,27 @@
+      ******************************************************************
+      * VLDICTCK  - REJECTS A COMPOSITION-VALID PASSWORD THAT IS ALSO
+      *             AN ENTRY IN THE BANNED-PASSWORD DICTIONARY (VLDICT)
+      *             - E.G. "SENHA1@2" PASSES EVERY COMPOSITION RULE BUT
+      *             IS AN OBVIOUS GUESS. COPIED INTO VLCHECK BELOW SO
+      *             3000-VALIDAR-SENHA ONLY BOTHERS WITH THE LOOKUP
+      *             ONCE THE PASSWORD HAS ALREADY CLEARED COMPOSITION
+      *             AND HISTORY.
+      *
+      *             REQUIRES THE CALLING PROGRAM TO HAVE COPIED VLWORK,
+      *             TO HAVE A VL-DICIONARIO FD BUILT FROM VLDICT, AND
+      *             TO HAVE OPENED VL-DICIONARIO INPUT BEFORE
+      *             PERFORMING 3000-VALIDAR-SENHA.
+      ******************************************************************
+       3500-VERIFICAR-DICIONARIO.
+
+           MOVE WS-USER-PASSWORD TO VL-DICT-PALAVRA
+           READ VL-DICIONARIO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N"          TO VERIFICA
+                   MOVE "DICIONARIO" TO VL-REGRA-FALHA
+           END-READ.
+
+       3500-EXIT.
+           EXIT.
