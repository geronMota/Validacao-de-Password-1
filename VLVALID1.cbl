@@ -0,0 +1,134 @@
+000010******************************************************************
+000020* PROGRAM:  VLVALID1
+000030* AUTHOR:   J. MOTA - SEGURANCA DE ACESSOS
+000040* INSTALLATION: DEPARTAMENTO DE TECNOLOGIA
+000050* DATE-WRITTEN: 09/08/26
+000060* DATE-COMPILED:
+000070* PURPOSE:  CALLABLE PASSWORD-VALIDATION SUBROUTINE. RUNS THE
+000080*           SAME COMPOSITION, HISTORY AND BANNED-PASSWORD-
+000090*           DICTIONARY CHECKS PREVIOUSLY COPIED LOCALLY INTO
+000100*           EVERY PROGRAM THAT NEEDED THEM (VLCHECK), SO THE
+000110*           ONLINE SIGNUP SCREEN, THE HR PROVISIONING BATCH JOB
+000120*           AND ANY FUTURE CALLER ALL GET THE EXACT SAME RULES
+000130*           FROM ONE COMPILED UNIT INSTEAD OF A COPY MEMBER THAT
+000140*           CAN DRIFT OUT OF SYNC BETWEEN COPIES.
+000150*
+000160*           CALLED VIA THE VLVALID PARAMETER BLOCK (SEE VLVALID
+000170*           COPYBOOK). VLVALID-FUNCAO SELECTS THE OPERATION:
+000180*             "I" - INICIALIZAR - OPEN VL-DICIONARIO FOR READ-ONLY
+000190*                   ACCESS. CALL ONCE AT START OF RUN BEFORE THE
+000200*                   FIRST "V" CALL.
+000210*             "V" - VALIDAR     - CHECK VLVALID-PASSWORD AGAINST
+000220*                   THE POLICY PARAMETERS AND AGAINST HISTORY/
+000230*                   DICTIONARY FOR VLVALID-USER-ID, RETURNING
+000240*                   VLVALID-RETORNO ("S"/"N") AND, ON REJECT,
+000250*                   VLVALID-REGRA-FALHA.
+000260*             "T" - TERMINAR    - CLOSE VL-DICIONARIO.
+000270*                   CALL ONCE AT END OF RUN.
+000280*
+000290*           THE CALLER STILL OWNS VL-CREDENCIAIS AND ITS OWN
+000300*           VL-HISTORICO CONNECTION FOR WRITING (ACCOUNT LOCKOUT,
+000310*           CREDENTIAL SAVE, HISTORY UPDATE ON ACCEPT) AND FOR
+000320*           READING - IT PASSES THE CANDIDATE'S HISTORY SLOTS IN
+000330*           VIA VLVALID-HIST-SENHAS/VLVALID-HIST-ENCONTRADO SO
+000340*           THIS SUBPROGRAM NEVER NEEDS A SECOND, INDEPENDENT
+000350*           CONNECTION TO THE SAME VLHIST FILE.
+000360* TECTONICS: COBC
+000370******************************************************************
+000380* MODIFICATION HISTORY
+000390* DATE      INIT DESCRIPTION
+000400* 09/08/26  JM   ORIGINAL PROGRAM. VALIDAR-SENHA (FORMERLY THE
+000410*                VLCHECK COPY MEMBER, COPIED LOCALLY INTO
+000420*                VLMAIL1/VLMAIL2) PULLED OUT INTO THIS CALLED
+000430*                SUBPROGRAM SO OTHER APPLICATIONS CAN REUSE IT.
+000440* 09/08/26  JM   DROPPED THE LOCAL VL-HISTORICO CONNECTION - THE
+000450*                CALLER ALREADY HAS ONE OPEN I-O FOR WRITING, AND
+000460*                HOLDING A SECOND ONE HERE FOR READING THE SAME
+000470*                FILE SERVED NO PURPOSE. THE CALLER NOW READS THE
+000480*                CANDIDATE'S HISTORY RECORD AND PASSES THE SLOTS
+000490*                IN THROUGH THE VLVALID PARAMETER BLOCK INSTEAD.
+000500******************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID. VLVALID1.
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT VL-DICIONARIO ASSIGN TO "VLDICT"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS DYNAMIC
+000590         RECORD KEY IS VL-DICT-PALAVRA
+000600         FILE STATUS IS VL-FS-DICIONARIO.
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  VL-DICIONARIO.
+000640     COPY VLDICT.
+000650
+000660 WORKING-STORAGE SECTION.
+000670 COPY VLWORK.
+000680 COPY VLHISTWK.
+000690
+000700 LINKAGE SECTION.
+000710 COPY VLVALID.
+000720
+000730 PROCEDURE DIVISION USING VLVALID-PARAMETROS.
+000740
+000750 0000-MAINLINE.
+000760
+000770     EVALUATE TRUE
+000780         WHEN VLVALID-FUNC-INICIAR
+000790             PERFORM 1000-INICIALIZACAO THRU 1000-EXIT
+000800         WHEN VLVALID-FUNC-VALIDAR
+000810             PERFORM 2000-EXECUTAR-VALIDACAO THRU 2000-EXIT
+000820         WHEN VLVALID-FUNC-TERMINAR
+000830             PERFORM 9000-TERMINAR THRU 9000-EXIT
+000840     END-EVALUATE
+000850
+000860     GOBACK.
+000870
+000880 1000-INICIALIZACAO.
+000890
+000900     OPEN INPUT VL-DICIONARIO.
+000910
+000920 1000-EXIT.
+000930     EXIT.
+000940
+000950 2000-EXECUTAR-VALIDACAO.
+000960
+000970     MOVE VLVALID-USER-ID                  TO WS-USER-ID
+000980     MOVE VLVALID-PASSWORD                 TO WS-USER-PASSWORD
+000990     MOVE VLVALID-POL-MIN-LENGTH            TO VL-POL-MIN-LENGTH
+001000     MOVE VLVALID-POL-MAX-LENGTH            TO VL-POL-MAX-LENGTH
+001010     MOVE VLVALID-POL-REQ-MAIUSC            TO VL-POL-REQ-MAIUSC
+001020     MOVE VLVALID-POL-REQ-MINUSC            TO VL-POL-REQ-MINUSC
+001030     MOVE VLVALID-POL-REQ-NUMERO            TO VL-POL-REQ-NUMERO
+001040     MOVE VLVALID-POL-REQ-ESPECIAL          TO VL-POL-REQ-ESPECIAL
+001050     MOVE VLVALID-POL-CARACTERES-ESPECIAIS  TO
+001060                                  VL-POL-CARACTERES-ESPECIAIS
+001070     MOVE VLVALID-POL-PROFUNDIDADE-HIST     TO
+001080                                  VL-POL-PROFUNDIDADE-HIST
+001090     MOVE VLVALID-HIST-ENCONTRADO  TO VL-REGISTO-ENCONTRADO
+001100     MOVE VLVALID-HIST-SENHAS      TO VL-HIST-SENHAS
+001110
+001120     PERFORM 3000-VALIDAR-SENHA THRU 3000-EXIT
+001130
+001140     MOVE VERIFICA                   TO VLVALID-RETORNO
+001150     MOVE VL-REGRA-FALHA             TO VLVALID-REGRA-FALHA.
+001160
+001170 2000-EXIT.
+001180     EXIT.
+001190
+001200******************************************************************
+001210* 3000-VALIDAR-SENHA AND ITS SUB-PARAGRAPHS COME FROM VLCHECK,
+001220* COPIED IN BELOW - THE SAME COMPOSITION/HISTORY/DICTIONARY RULES
+001230* THAT USED TO BE COPIED DIRECTLY INTO VLMAIL1 AND VLMAIL2.
+001240******************************************************************
+001250     COPY VLCHECK.
+001260
+001270 9000-TERMINAR.
+001280
+001290     CLOSE VL-DICIONARIO.
+001300
+001310 9000-EXIT.
+001320     EXIT.
+001330
+001340 END PROGRAM VLVALID1.
