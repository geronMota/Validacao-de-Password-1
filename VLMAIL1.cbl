@@ -1,77 +1,251 @@
-      ******************************************************************
-      * Author:JEFEFRSON MOTA(GERO)
-      * Date:26/03/23
-      * Purpose:VALIDACAO DE PASSWORD
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VLMAIL1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 VERIFICA                              PIC 9.
-        88 VERIFICA-OK                          VALUE "S" FALSE "N".
-       77   CONTADOR                            PIC 9.
-       77  CARACTER                             PIC 9(1).
-       77 LETRA-MAIUSC                          PIC 9(1).
-       77 LETRA-MINUSC                          PIC 9(1).
-       77 NUMERO                                PIC 9(1).
-
-
-       77 WS-USER-PASSWORD                      PIC X(8).
-       PROCEDURE DIVISION.
-
-           P02-PASSWORD.
-
-           DISPLAY "CADASTRE O PASSWORD: "
-           ACCEPT  WS-USER-PASSWORD
-
-           PERFORM VALIDAR-SENHA
-
-           IF VERIFICA = 1
-           DISPLAY "Senha valida!"
-
-           PERFORM P02-PASSWORD
-           END-IF.
-
-           VALIDAR-SENHA.
-                MOVE 0 TO LETRA-MAIUSC
-                MOVE 0 TO LETRA-MINUSC
-                MOVE 0 TO NUMERO
-                MOVE 0 TO CARACTER
-           INSPECT WS-USER-PASSWORD TALLYING LETRA-MAIUSC
-           FOR ALL "A" ALL "B" ALL "C" ALL "D" ALL "E" ALL "F" ALL "G"
-           ALL "H" ALL "I" ALL "J" ALL "L" ALL "M" ALL "N" ALL "O"
-            ALL "P" ALL "Q" ALL "R" ALL "S" ALL "T" ALL "U" ALL "V"
-            ALL "X" ALL "Z" ALL "W" ALL "Y" ALL "K"
-
-            LETRA-MINUSC FOR ALL "a" ALL "b" ALL "c" ALL "d" ALL "e"
-            ALL "f" ALL "g"  ALL "h" ALL "i" ALL "j" ALL "l" ALL "m"
-            ALL "n" ALL "o"  ALL "p" ALL "q" ALL "r" ALL "s" ALL "t"
-            ALL "u" ALL "v"  ALL "x" ALL "z" ALL "w" ALL "y" ALL "k"
-
-           NUMERO FOR ALL "1" ALL "2" ALL "3" ALL "4" ALL "5" ALL "6"
-           ALL "7" ALL "8" ALL "9" ALL "0"
-
-            CARACTER FOR ALL "@" ALL "#" ALL "$" ALL "%" ALL "*" ALL "/"
-            ALL "&"
-
-           IF LETRA-MAIUSC >= 1 AND LETRA-MINUSC >= 1 AND NUMERO >= 1
-           AND CARACTER >=1 AND LENGTH OF WS-USER-PASSWORD = 8
-               DISPLAY "MAUISC " LETRA-MAIUSC
-               DISPLAY "MINUSC " LETRA-MINUSC
-               DISPLAY "NUMERO " NUMERO
-               DISPLAY "CARACTERESPECIAL " CARACTER
-               DISPLAY "ESSE EH LENGTH"LENGTH OF WS-USER-PASSWORD
-
-           MOVE 1 TO VERIFICA
-           ELSE
-           DISPLAY "Senha invalida! Deve ter no maximo 8 caracteres "
-           "pelo menos um 1 letra maiuscula,1 minuscula e 1 numero!"
-               PERFORM P02-PASSWORD
-           END-IF.
-
-
-       P02-FIM.
-            STOP RUN.
-       END PROGRAM VLMAIL1.
+000010******************************************************************
+000020* PROGRAM:  VLMAIL1
+000030* AUTHOR:   JEFERSON MOTA (GERO)
+000040* INSTALLATION: DEPARTAMENTO DE TECNOLOGIA
+000050* DATE-WRITTEN: 26/03/23
+000060* DATE-COMPILED:
+000070* PURPOSE:  VALIDACAO DE PASSWORD - INTERACTIVE ENTRY POINT.
+000080*           PROMPTS FOR A USER-ID AND A PROPOSED PASSWORD AND
+000090*           RUNS IT THROUGH THE POLICY-DRIVEN COMPOSITION CHECK
+000100*           IN VLCHECK.
+000110* TECTONICS: COBC
+000120******************************************************************
+000130* MODIFICATION HISTORY
+000140* DATE      INIT DESCRIPTION
+000150* 26/03/23  GERO ORIGINAL PROGRAM.
+000160* 09/08/26  JM   POLICY RECORD (VLPOLCY) NOW READ AT START OF
+000170*                RUN INSTEAD OF HARDCODING LENGTH, CHARACTER
+000180*                CLASSES AND THE SPECIAL-CHARACTER SET. COMPOSITION
+000190*                CHECK MOVED TO THE SHARED VLCHECK COPY MEMBER SO
+000200*                VLMAIL1 AND VLMAIL2 APPLY THE SAME RULES.
+000210* 09/08/26  JM   ACCEPTED PASSWORDS ARE NOW PERSISTED TO THE
+000220*                VLCRED CREDENTIAL MASTER FILE (SEE VLGRAVA) SO
+000230*                WE HAVE A CREDENTIAL STORE, NOT JUST A PASS/FAIL
+000240*                TERMINAL EXERCISE.
+000250* 09/08/26  JM   EVERY ATTEMPT, PASS OR FAIL, IS NOW WRITTEN TO
+000260*                THE VLAUDIT AUDIT TRAIL (SEE VLAUDGRV) FOR THE
+000270*                QUARTERLY ACCESS-CONTROL REVIEW.
+000280* 09/08/26  JM   VALIDAR-SENHA NOW ALSO REJECTS A PASSWORD THAT
+000290*                MATCHES ONE OF THE USER'S LAST VLHIST PASSWORDS
+000300*                (SEE VLHISTCK/VLHISTGRV) - THE OLD RACF-STYLE
+000310*                HISTORY RULE, FINALLY USING THE CONTADOR SLOT.
+000320* 09/08/26  JM   ACCOUNT NOW LOCKS IN VLCRED AFTER
+000330*                VL-POL-MAX-TENTATIVAS CONSECUTIVE FAILED
+000340*                ATTEMPTS (SEE VLBLOQ) - NO MORE UNLIMITED
+000350*                KEYBOARD GUESSING. CLEARED ONLY BY A SUPERVISOR
+000360*                RUNNING VLDESBLQ.
+000370* 09/08/26  JM   VALIDAR-SENHA NOW ALSO REJECTS ANY PASSWORD
+000380*                FOUND IN THE VLDICT BANNED-PASSWORD DICTIONARY
+000390*                (SEE VLDICTCK) - COMPOSITION RULES ALONE LET
+000400*                THROUGH OBVIOUS GUESSES LIKE "SENHA1@2".
+000410* 09/08/26  JM   3000-VALIDAR-SENHA NO LONGER CARRIES ITS OWN
+000420*                COPY OF THE CHECK - IT NOW CALLS THE VLVALID1
+000430*                SUBPROGRAM (SEE VLVALIDC) SO THE ONLINE SIGNUP
+000440*                SCREEN AND THE HR PROVISIONING JOB CAN SHARE
+000450*                THE SAME COMPILED RULES INSTEAD OF A COPY
+000460*                MEMBER. VL-DICIONARIO IS NOW OWNED BY VLVALID1,
+000470*                NOT HERE.
+000480*                ADDED FILE STATUS CHECKS ON EVERY OPEN - MISSING
+000490*                OR UNREADABLE POLICY/CREDENTIAL/HISTORY/AUDIT
+000500*                FILE USED TO FAIL SILENTLY. ALSO CLAMP THE POLICY
+000510*                RECORD'S LENGTH/HISTORY-DEPTH FIELDS (SEE
+000520*                VLPOLCHK) RIGHT AFTER READING, SINCE THEY DRIVE
+000530*                A REFERENCE-MODIFICATION/VARYING LOOP INTO FIXED-
+000540*                SIZE STORAGE FURTHER DOWN.
+000550* 09/08/26  JM   0000-MAINLINE NOW ALSO STOPS THE LOOP WHEN THE
+000560*                ACCOUNT COMES BACK LOCKED - 2000-PROCESSA-PASSWORD
+000570*                HAS NO OTHER WAY TO SET VERIFICA TO "S" ONCE
+000580*                VL-CRED-BLOQUEADO-SIM, SO A LOCKED ACCOUNT'S FIRST
+000590*                ATTEMPT USED TO RE-PROMPT FOREVER INSTEAD OF
+000600*                RETURNING CONTROL LIKE THE REFUSAL IT IS.
+000610******************************************************************
+000620 IDENTIFICATION DIVISION.
+000630 PROGRAM-ID. VLMAIL1.
+000640 ENVIRONMENT DIVISION.
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT VL-POLITICA ASSIGN TO "VLPOLCY"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS VL-FS-POLITICA.
+000700
+000710     SELECT VL-CREDENCIAIS ASSIGN TO "VLCRED"
+000720         ORGANIZATION IS INDEXED
+000730         ACCESS MODE IS DYNAMIC
+000740         RECORD KEY IS VL-CRED-USER-ID
+000750         FILE STATUS IS VL-FS-CREDENCIAIS.
+000760
+000770     SELECT VL-AUDITORIA ASSIGN TO "VLAUDIT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS VL-FS-AUDITORIA.
+000800
+000810     SELECT VL-HISTORICO ASSIGN TO "VLHIST"
+000820         ORGANIZATION IS INDEXED
+000830         ACCESS MODE IS DYNAMIC
+000840         RECORD KEY IS VL-HIST-USER-ID
+000850         FILE STATUS IS VL-FS-HISTORICO.
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  VL-POLITICA
+000890     RECORDING MODE IS F.
+000900 01  VL-POLITICA-LINHA                PIC X(52).
+000910
+000920 FD  VL-CREDENCIAIS.
+000930     COPY VLCRED.
+000940
+000950 FD  VL-AUDITORIA
+000960     RECORDING MODE IS F.
+000970     COPY VLAUDIT.
+000980
+000990 FD  VL-HISTORICO.
+001000     COPY VLHIST.
+001010
+001020 WORKING-STORAGE SECTION.
+001030 COPY VLWORK.
+001040 COPY VLVALID.
+001050
+001060 PROCEDURE DIVISION.
+001070
+001080 0000-MAINLINE.
+001090
+001100     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT
+001110
+001120     PERFORM 2000-PROCESSA-PASSWORD THRU 2000-EXIT
+001130         UNTIL VERIFICA-OK OR VL-CRED-BLOQUEADO-SIM
+001140
+001150     PERFORM 9000-TERMINAR THRU 9000-EXIT
+001160
+001170     GOBACK.
+001180
+001190 1000-INICIALIZACAO.
+001200
+001210     OPEN INPUT VL-POLITICA
+001220     IF VL-FS-POLITICA NOT = "00"
+001230         DISPLAY "VLMAIL1 - ERRO A ABRIR VLPOLCY. FILE STATUS: "
+001240             VL-FS-POLITICA
+001250         STOP RUN
+001260     END-IF
+001270
+001280     READ VL-POLITICA INTO VL-POLITICA-REGISTO
+001290         AT END
+001300             DISPLAY "VLMAIL1 - VLPOLCY SEM REGISTO DE POLITICA."
+001310             STOP RUN
+001320     END-READ
+001330     CLOSE VL-POLITICA
+001340
+001350     PERFORM 1015-VALIDAR-POLITICA THRU 1015-EXIT
+001360
+001370     OPEN I-O VL-CREDENCIAIS
+001380     IF VL-FS-CREDENCIAIS NOT = "00"
+001390         DISPLAY "VLMAIL1 - ERRO A ABRIR VLCRED. FILE STATUS: "
+001400             VL-FS-CREDENCIAIS
+001410         STOP RUN
+001420     END-IF
+001430
+001440     OPEN I-O VL-HISTORICO
+001450     IF VL-FS-HISTORICO NOT = "00"
+001460         DISPLAY "VLMAIL1 - ERRO A ABRIR VLHIST. FILE STATUS: "
+001470             VL-FS-HISTORICO
+001480         STOP RUN
+001490     END-IF
+001500
+001510     OPEN EXTEND VL-AUDITORIA
+001520     IF VL-FS-AUDITORIA NOT = "00"
+001530         DISPLAY "VLMAIL1 - ERRO A ABRIR VLAUDIT. FILE STATUS: "
+001540             VL-FS-AUDITORIA
+001550         STOP RUN
+001560     END-IF
+001570
+001580     MOVE "I" TO VLVALID-FUNCAO
+001590     CALL "VLVALID1" USING VLVALID-PARAMETROS.
+001600
+001610 1000-EXIT.
+001620     EXIT.
+001630
+001640 2000-PROCESSA-PASSWORD.
+001650
+001660     DISPLAY "IDENTIFIQUE O USER-ID: "
+001670     ACCEPT  WS-USER-ID
+001680
+001690     DISPLAY "CADASTRE O PASSWORD: "
+001700     ACCEPT  WS-USER-PASSWORD
+001710
+001720     PERFORM 3400-VERIFICAR-BLOQUEIO THRU 3400-EXIT
+001730
+001740     IF VL-CRED-BLOQUEADO-SIM
+001750         MOVE "N"         TO VERIFICA
+001760         MOVE "BLOQUEADO" TO VL-REGRA-FALHA
+001770     ELSE
+001780         PERFORM 3000-VALIDAR-SENHA THRU 3000-EXIT
+001790     END-IF
+001800
+001810     PERFORM 6000-REGISTAR-AUDITORIA THRU 6000-EXIT
+001820
+001830     IF VERIFICA-OK
+001840         PERFORM 7000-GRAVAR-CREDENCIAL THRU 7000-EXIT
+001850         PERFORM 7300-ATUALIZAR-HISTORICO THRU 7300-EXIT
+001860         DISPLAY "Senha valida!"
+001870     ELSE
+001880         IF VL-REGRA-FALHA NOT = "BLOQUEADO"
+001890             PERFORM 7400-REGISTAR-TENTATIVA THRU 7400-EXIT
+001900         END-IF
+001910         DISPLAY "Senha invalida! Motivo: " VL-REGRA-FALHA
+001920     END-IF.
+001930
+001940 2000-EXIT.
+001950     EXIT.
+001960
+001970******************************************************************
+001980* 3000-VALIDAR-SENHA IS NOW A THIN WRAPPER (VLVALIDC, COPIED IN
+001990* BELOW) AROUND A CALL TO THE VLVALID1 SUBPROGRAM, WHICH RUNS
+002000* THE ACTUAL COMPOSITION/HISTORY/DICTIONARY RULES - SHARED WITH
+002010* VLMAIL2'S BATCH LOOP AND ANY OTHER CALLER, NOT JUST COPIED IN.
+002020******************************************************************
+002030     COPY VLVALIDC.
+002040
+002050******************************************************************
+002060* 1015-VALIDAR-POLITICA COMES FROM VLPOLCHK, COPIED IN BELOW.
+002070******************************************************************
+002080     COPY VLPOLCHK.
+002090
+002100******************************************************************
+002110* VLGRAVA AND VLHISTGRV (COPIED IN BELOW) BOTH ENCRYPT A PASSWORD
+002120* VIA 7100-ENCRIPTAR-SENHA, SO VLCRYPT IS COPIED IN DIRECTLY HERE
+002130* TOO - IT USED TO ARRIVE VIA VLCHECK, BUT VLCHECK NO LONGER
+002140* LIVES IN THIS PROGRAM.
+002150******************************************************************
+002160     COPY VLCRYPT.
+002170
+002180******************************************************************
+002190* 7000-GRAVAR-CREDENCIAL AND ITS SUB-PARAGRAPHS COME FROM
+002200* VLGRAVA, COPIED IN BELOW.
+002210******************************************************************
+002220     COPY VLGRAVA.
+002230
+002240******************************************************************
+002250* 3400-VERIFICAR-BLOQUEIO AND 7400-REGISTAR-TENTATIVA COME FROM
+002260* VLBLOQ, COPIED IN BELOW.
+002270******************************************************************
+002280     COPY VLBLOQ.
+002290
+002300******************************************************************
+002310* 6000-REGISTAR-AUDITORIA COMES FROM VLAUDGRV, COPIED IN BELOW.
+002320******************************************************************
+002330     COPY VLAUDGRV.
+002340
+002350******************************************************************
+002360* 7300-ATUALIZAR-HISTORICO COMES FROM VLHISTGRV, COPIED IN BELOW.
+002370******************************************************************
+002380     COPY VLHISTGRV.
+002390
+002400 9000-TERMINAR.
+002410     MOVE "T" TO VLVALID-FUNCAO
+002420     CALL "VLVALID1" USING VLVALID-PARAMETROS
+002430
+002440     CLOSE VL-CREDENCIAIS
+002450     CLOSE VL-HISTORICO
+002460     CLOSE VL-AUDITORIA.
+002470
+002480 9000-EXIT.
+002490     EXIT.
+002500
+002510 END PROGRAM VLMAIL1.
