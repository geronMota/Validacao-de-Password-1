@@ -0,0 +1,174 @@
+000010******************************************************************
+000020* PROGRAM:  VLMAIL3
+000030* AUTHOR:   J. MOTA - SEGURANCA DE ACESSOS
+000040* INSTALLATION: DEPARTAMENTO DE TECNOLOGIA
+000050* DATE-WRITTEN: 09/08/26
+000060* DATE-COMPILED:
+000070* PURPOSE:  MANAGEMENT SUMMARY REPORT. READS THE VLAUDIT AUDIT
+000080*           TRAIL WRITTEN BY VLMAIL1 AND VLMAIL2 (SEE VLAUDGRV)
+000090*           AND PRINTS AN END-OF-RUN TALLY OF TOTAL ATTEMPTS,
+000100*           ACCEPTED COUNT AND A BREAKDOWN OF REJECTS BY FAILED
+000110*           RULE, FOR THE SECURITY TEAM'S REVIEW. READ-ONLY -
+000120*           THIS PROGRAM NEVER UPDATES VLAUDIT OR ANY OTHER FILE.
+000130* TECTONICS: COBC
+000140******************************************************************
+000150* MODIFICATION HISTORY
+000160* DATE      INIT DESCRIPTION
+000170* 09/08/26  JM   ORIGINAL PROGRAM.
+000180* 09/08/26  JM   ADDED A FILE STATUS CHECK ON THE OPEN - A MISSING
+000190*                VLAUDIT (E.G. THE REPORT RUN BEFORE ANY PASSWORD
+000200*                ACTIVITY HAS OCCURRED) USED TO FALL THROUGH TO
+000210*                THE FIRST READ AGAINST AN UNOPENED FILE INSTEAD
+000220*                OF FAILING CLEANLY LIKE VLMAIL1/VLMAIL2/VLDESBLQ.
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. VLMAIL3.
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT VL-AUDITORIA ASSIGN TO "VLAUDIT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS VL-FS-AUDITORIA.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  VL-AUDITORIA
+000350     RECORDING MODE IS F.
+000360     COPY VLAUDIT.
+000370
+000380 WORKING-STORAGE SECTION.
+000390 77  VL-FS-AUDITORIA                 PIC X(02).
+000400 77  VL-FIM-FICHEIRO                 PIC X(01)   VALUE "N".
+000410     88  VL-FIM-FICHEIRO-SIM             VALUE "S".
+000420
+000430 77  VL-RPT-TOTAL-TENTATIVAS         PIC 9(08) COMP VALUE 0.
+000440 77  VL-RPT-TOTAL-ACEITES            PIC 9(08) COMP VALUE 0.
+000450 77  VL-RPT-TOTAL-REJEITADOS         PIC 9(08) COMP VALUE 0.
+000460 77  VL-RPT-REJ-TAMANHO              PIC 9(08) COMP VALUE 0.
+000470 77  VL-RPT-REJ-MAIUSCULA            PIC 9(08) COMP VALUE 0.
+000480 77  VL-RPT-REJ-MINUSCULA            PIC 9(08) COMP VALUE 0.
+000490 77  VL-RPT-REJ-NUMERO               PIC 9(08) COMP VALUE 0.
+000500 77  VL-RPT-REJ-ESPECIAL             PIC 9(08) COMP VALUE 0.
+000510 77  VL-RPT-REJ-HISTORICO            PIC 9(08) COMP VALUE 0.
+000520 77  VL-RPT-REJ-DICIONARIO           PIC 9(08) COMP VALUE 0.
+000530 77  VL-RPT-REJ-BLOQUEADO            PIC 9(08) COMP VALUE 0.
+000540 77  VL-RPT-REJ-OUTRAS               PIC 9(08) COMP VALUE 0.
+000550
+000560 PROCEDURE DIVISION.
+000570
+000580 0000-MAINLINE.
+000590
+000600     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT
+000610
+000620     PERFORM 2000-PROCESSAR-REGISTO THRU 2000-EXIT
+000630         UNTIL VL-FIM-FICHEIRO-SIM
+000640
+000650     PERFORM 7000-IMPRIMIR-RELATORIO THRU 7000-EXIT
+000660
+000670     PERFORM 9000-TERMINAR THRU 9000-EXIT
+000680
+000690     GOBACK.
+000700
+000710 1000-INICIALIZACAO.
+000720
+000730     OPEN INPUT VL-AUDITORIA
+000740     IF VL-FS-AUDITORIA NOT = "00"
+000750         DISPLAY "VLMAIL3 - ERRO A ABRIR VLAUDIT. FILE STATUS: "
+000760             VL-FS-AUDITORIA
+000770         STOP RUN
+000780     END-IF
+000790
+000800     PERFORM 2900-LER-REGISTO THRU 2900-EXIT.
+000810
+000820 1000-EXIT.
+000830     EXIT.
+000840
+000850 2000-PROCESSAR-REGISTO.
+000860
+000870     ADD 1 TO VL-RPT-TOTAL-TENTATIVAS
+000880
+000890     IF VL-AUD-APROVADO
+000900         ADD 1 TO VL-RPT-TOTAL-ACEITES
+000910     ELSE
+000920         ADD 1 TO VL-RPT-TOTAL-REJEITADOS
+000930         PERFORM 2100-CLASSIFICAR-REJEICAO THRU 2100-EXIT
+000940     END-IF
+000950
+000960     PERFORM 2900-LER-REGISTO THRU 2900-EXIT.
+000970
+000980 2000-EXIT.
+000990     EXIT.
+001000
+001010******************************************************************
+001020* 2100-CLASSIFICAR-REJEICAO - BUCKETS ONE REJECTED ATTEMPT UNDER
+001030* THE RULE THAT FAILED IT (VL-AUD-REGRA-FALHA), MATCHING THE
+001040* CODES WRITTEN BY VLCHECK/VLHISTCK/VLDICTCK/VLBLOQ. ANY CODE
+001050* NOT RECOGNISED FALLS INTO OUTRAS RATHER THAN BEING DROPPED.
+001060******************************************************************
+001070 2100-CLASSIFICAR-REJEICAO.
+001080
+001090     EVALUATE VL-AUD-REGRA-FALHA
+001100         WHEN "TAMANHO"
+001110             ADD 1 TO VL-RPT-REJ-TAMANHO
+001120         WHEN "MAIUSCULA"
+001130             ADD 1 TO VL-RPT-REJ-MAIUSCULA
+001140         WHEN "MINUSCULA"
+001150             ADD 1 TO VL-RPT-REJ-MINUSCULA
+001160         WHEN "NUMERO"
+001170             ADD 1 TO VL-RPT-REJ-NUMERO
+001180         WHEN "ESPECIAL"
+001190             ADD 1 TO VL-RPT-REJ-ESPECIAL
+001200         WHEN "HISTORICO"
+001210             ADD 1 TO VL-RPT-REJ-HISTORICO
+001220         WHEN "DICIONARIO"
+001230             ADD 1 TO VL-RPT-REJ-DICIONARIO
+001240         WHEN "BLOQUEADO"
+001250             ADD 1 TO VL-RPT-REJ-BLOQUEADO
+001260         WHEN OTHER
+001270             ADD 1 TO VL-RPT-REJ-OUTRAS
+001280     END-EVALUATE.
+001290
+001300 2100-EXIT.
+001310     EXIT.
+001320
+001330 2900-LER-REGISTO.
+001340
+001350     READ VL-AUDITORIA
+001360         AT END
+001370             MOVE "S" TO VL-FIM-FICHEIRO
+001380     END-READ.
+001390
+001400 2900-EXIT.
+001410     EXIT.
+001420
+001430 7000-IMPRIMIR-RELATORIO.
+001440
+001450     DISPLAY "=================================================="
+001460     DISPLAY "VLMAIL3 - RELATORIO DE VALIDACAO DE PASSWORDS"
+001470     DISPLAY "=================================================="
+001480     DISPLAY "TOTAL DE TENTATIVAS......: " VL-RPT-TOTAL-TENTATIVAS
+001490     DISPLAY "TOTAL ACEITES.............: " VL-RPT-TOTAL-ACEITES
+001500     DISPLAY "TOTAL REJEITADOS.........: " VL-RPT-TOTAL-REJEITADOS
+001510     DISPLAY "--------------------------------------------------"
+001520     DISPLAY "REJEICOES POR REGRA FALHADA:"
+001530     DISPLAY "  TAMANHO (COMPRIMENTO)..: " VL-RPT-REJ-TAMANHO
+001540     DISPLAY "  MAIUSCULA..............: " VL-RPT-REJ-MAIUSCULA
+001550     DISPLAY "  MINUSCULA..............: " VL-RPT-REJ-MINUSCULA
+001560     DISPLAY "  NUMERO.................: " VL-RPT-REJ-NUMERO
+001570     DISPLAY "  CARACTER ESPECIAL......: " VL-RPT-REJ-ESPECIAL
+001580     DISPLAY "  HISTORICO (REUTILIZ.)..: " VL-RPT-REJ-HISTORICO
+001590     DISPLAY "  DICIONARIO (COMUM).....: " VL-RPT-REJ-DICIONARIO
+001600     DISPLAY "  CONTA BLOQUEADA........: " VL-RPT-REJ-BLOQUEADO
+001610     DISPLAY "  OUTRAS.................: " VL-RPT-REJ-OUTRAS
+001620     DISPLAY "==================================================".
+001630
+001640 7000-EXIT.
+001650     EXIT.
+001660
+001670 9000-TERMINAR.
+001680
+001690     CLOSE VL-AUDITORIA.
+001700
+001710 9000-EXIT.
+001720     EXIT.
+001730
+001740 END PROGRAM VLMAIL3.
